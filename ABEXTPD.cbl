@@ -15,10 +15,9 @@
       *
       *
       * Private Methods: 2001-ABEXT-START-FIND
-      *                  2002-ABEXT-FIND-NEXT 
-      *      ****  THE FOLLOWING ARE NOT SUPPORTED YET  ****
-      *                  2000-ABEXT-FIND
-      *                  2003-ABEXT-FIND-PREV
+      *                  2002-ABEXT-FIND-NEXT
+      *                  2000-ABEXT-FIND        (direct find by key)
+      *                  2003-ABEXT-FIND-PREV   (backward paging)
       *
       * Working Storage: ABEXTWS
       *
@@ -44,6 +43,11 @@
                PERFORM 1100-DETERMINE-DRIVER-FILE
       *         PERFORM 1150-CHECK-CURRENT-ONLY-SWITCH
                PERFORM 1800-EDIT-FR-TO-PARM-DATES
+           ELSE
+           IF (ABEXTWS-EXT-FIND)
+      * A DIRECT FIND BY KEY IS ALWAYS HEADER DRIVEN
+               SET ABEXTWS-HEADER-DRIVING TO TRUE
+           END-IF
            END-IF.
 
       * IS PROCESSING GOING TO BE DRIVEN BY THE HEADER FILES??
@@ -140,6 +144,13 @@
                GO TO 1100-END
            END-IF.
 
+           IF (ABEXTWS-WORK-CARRIER = SPACES)
+               NEXT SENTENCE
+           ELSE
+               SET ABEXTWS-LINE-DRIVING    TO TRUE
+               GO TO 1100-END
+           END-IF.
+
 
       ******************************************************************
        1100-END.
@@ -153,6 +164,34 @@
       * START CONTROL       ---- HEADER ----
       * EDIT PARM DATES, SET SWITCHES, START ABHISTHDR 
 
+           IF (ABEXTWS-EXT-FIND)
+               MOVE "N"                    TO ABEXTWS-ABHISTHDR-EOF-SW
+                                              ABEXTWS-ABCURRHDR-EOF-SW
+               PERFORM 2000-ABEXT-FIND
+
+               IF (ABEXTWS-PROCESS-CURR-ONLY)
+                   SET ABEXTWS-ABHISTHDR-NOTFOUND TO TRUE
+               END-IF
+
+               IF (ABEXTWS-ABHISTHDR-NOTFOUND)
+      * NOT FOUND ON ABHISTHDR, TRY THE SAME KEY ON ABCURRHDR
+
+                   SET ABEXTWS-ABHISTHDR-EOF      TO TRUE
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRHDR-NOTFOUND TO TRUE
+                   ELSE
+                       PERFORM 22000-ABEXT-FIND
+                   END-IF
+                   IF (ABEXTWS-ABCURRHDR-NOTFOUND)
+                       SET ABEXTWS-ABCURRHDR-EOF  TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
+                   END-IF
+               END-IF
+           ELSE
+      * START CONTROL       ---- HEADER ----
+      * EDIT PARM DATES, SET SWITCHES, START ABHISTHDR
+
            IF (ABEXTWS-EXT-START-FIND)
                MOVE "N"                    TO ABEXTWS-ABHISTHDR-EOF-SW
                                               ABEXTWS-ABCURRHDR-EOF-SW
@@ -166,7 +205,11 @@
       * IF ABHISTHDR EOF ON START, TRY TO FIND ON ABCURRHDR
 
                    SET ABEXTWS-ABHISTHDR-EOF      TO TRUE
-                   PERFORM 22100-ABEXT-START-FIND
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRHDR-NOTFOUND TO TRUE
+                   ELSE
+                       PERFORM 22100-ABEXT-START-FIND
+                   END-IF
                    IF (ABEXTWS-ABCURRHDR-NOTFOUND)
                        SET ABEXTWS-ABCURRHDR-EOF  TO TRUE
                        SET ABEXTWS-PROCESS-EOF    TO TRUE
@@ -174,10 +217,16 @@
                    END-IF
                END-IF
            ELSE
-      * FIND NEXT CONTROL STARTS HERE  
+      * FIND NEXT CONTROL STARTS HERE
 
            IF (ABEXTWS-EXT-FIND-NEXT)
                IF (ABEXTWS-ABHISTHDR-EOF)
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRHDR-NOTFOUND TO TRUE
+                       SET ABEXTWS-ABCURRHDR-EOF  TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
+                   ELSE
                    IF (ABEXTWS-ABCURRHDR-NOTFOUND)
       * NO MORE ABHISTHDR RECORDS, TRY TO FIND ON ABCURRHDR
 
@@ -197,6 +246,7 @@
                            PERFORM 1900-RESET-DYNAMIC-STORAGE
                        END-IF
                    END-IF
+                   END-IF
                ELSE
       * FIND NEXT ABHISTHDR
 
@@ -205,12 +255,57 @@
       * IF NO MORE ABHISTHDR RECORDS, TRY TO FIND ON ABCURRHDR
 
                        SET ABEXTWS-ABHISTHDR-EOF  TO TRUE
+                       IF (ABEXTWS-PROCESS-HIST-ONLY)
+                           SET ABEXTWS-ABCURRHDR-NOTFOUND TO TRUE
+                       ELSE
+                           PERFORM 22100-ABEXT-START-FIND
+                       END-IF
+                       IF (ABEXTWS-ABCURRHDR-NOTFOUND)
+                           SET ABEXTWS-ABCURRHDR-EOF TO TRUE
+                           SET ABEXTWS-PROCESS-EOF   TO TRUE
+                           PERFORM 1900-RESET-DYNAMIC-STORAGE
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+      * FIND PREV CONTROL STARTS HERE
+
+           IF (ABEXTWS-EXT-FIND-PREV)
+               IF (ABEXTWS-ABHISTHDR-EOF)
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRHDR-NOTFOUND TO TRUE
+                       SET ABEXTWS-ABCURRHDR-EOF  TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
+                   ELSE
+                   IF (ABEXTWS-ABCURRHDR-NOTFOUND)
+      * NO ABCURRHDR YET, START ON ABCURRHDR
+
                        PERFORM 22100-ABEXT-START-FIND
                        IF (ABEXTWS-ABCURRHDR-NOTFOUND)
                            SET ABEXTWS-ABCURRHDR-EOF TO TRUE
                            SET ABEXTWS-PROCESS-EOF   TO TRUE
                            PERFORM 1900-RESET-DYNAMIC-STORAGE
                        END-IF
+                   ELSE
+      * FIND PREVIOUS ABCURRHDR
+
+                       PERFORM 22300-ABEXT-FIND-PREV
+                       IF (ABEXTWS-ABCURRHDR-NOTFOUND)
+                           SET ABEXTWS-ABCURRHDR-EOF  TO TRUE
+                           SET ABEXTWS-PROCESS-EOF    TO TRUE
+                           PERFORM 1900-RESET-DYNAMIC-STORAGE
+                       END-IF
+                   END-IF
+                   END-IF
+               ELSE
+      * FIND PREVIOUS ABHISTHDR
+
+                   PERFORM 2300-ABEXT-FIND-PREV
+                   IF (ABEXTWS-ABHISTHDR-NOTFOUND)
+                       SET ABEXTWS-ABHISTHDR-EOF  TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
                    END-IF
                END-IF
            ELSE
@@ -221,6 +316,8 @@
                SET ABEXTWS-PROCESS-EOF     TO TRUE
                PERFORM 1900-RESET-DYNAMIC-STORAGE
            END-IF
+           END-IF
+           END-IF
            END-IF.
 
 
@@ -249,7 +346,11 @@
       * IF ABHISTLINE EOF ON START, TRY TO FIND ON ABCURRLINE
 
                    SET ABEXTWS-ABHISTLINE-EOF         TO TRUE
-                   PERFORM 322100-ABEXT-START-FIND
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRLINE-NOTFOUND TO TRUE
+                   ELSE
+                       PERFORM 322100-ABEXT-START-FIND
+                   END-IF
                    IF (ABEXTWS-ABCURRLINE-NOTFOUND)
                        SET ABEXTWS-ABCURRLINE-EOF     TO TRUE
                        SET ABEXTWS-PROCESS-EOF        TO TRUE
@@ -257,10 +358,16 @@
                    END-IF
                END-IF
            ELSE
-      * FIND NEXT CONTROL STARTS HERE  
+      * FIND NEXT CONTROL STARTS HERE
 
            IF (ABEXTWS-EXT-FIND-NEXT)
                IF (ABEXTWS-ABHISTLINE-EOF)
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRLINE-NOTFOUND TO TRUE
+                       SET ABEXTWS-ABCURRLINE-EOF TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
+                   ELSE
                    IF (ABEXTWS-ABCURRLINE-NOTFOUND)
       * NO MORE ABHISTLINE RECORDS, TRY TO FIND ON ABCURRLINE
 
@@ -280,6 +387,7 @@
                            PERFORM 1900-RESET-DYNAMIC-STORAGE
                        END-IF
                    END-IF
+                   END-IF
                ELSE
       * FIND NEXT ABHISTLINE
 
@@ -288,12 +396,57 @@
       * IF NO MORE ABHISTLINE RECORDS, TRY TO FIND ON ABCURRLINE
 
                        SET ABEXTWS-ABHISTLINE-EOF     TO TRUE
+                       IF (ABEXTWS-PROCESS-HIST-ONLY)
+                           SET ABEXTWS-ABCURRLINE-NOTFOUND TO TRUE
+                       ELSE
+                           PERFORM 322100-ABEXT-START-FIND
+                       END-IF
+                       IF (ABEXTWS-ABCURRLINE-NOTFOUND)
+                           SET ABEXTWS-ABCURRLINE-EOF TO TRUE
+                           SET ABEXTWS-PROCESS-EOF    TO TRUE
+                           PERFORM 1900-RESET-DYNAMIC-STORAGE
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+      * FIND PREV CONTROL STARTS HERE
+
+           IF (ABEXTWS-EXT-FIND-PREV)
+               IF (ABEXTWS-ABHISTLINE-EOF)
+                   IF (ABEXTWS-PROCESS-HIST-ONLY)
+                       SET ABEXTWS-ABCURRLINE-NOTFOUND TO TRUE
+                       SET ABEXTWS-ABCURRLINE-EOF TO TRUE
+                       SET ABEXTWS-PROCESS-EOF    TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
+                   ELSE
+                   IF (ABEXTWS-ABCURRLINE-NOTFOUND)
+      * NO ABCURRLINE YET, START ON ABCURRLINE
+
                        PERFORM 322100-ABEXT-START-FIND
                        IF (ABEXTWS-ABCURRLINE-NOTFOUND)
                            SET ABEXTWS-ABCURRLINE-EOF TO TRUE
                            SET ABEXTWS-PROCESS-EOF    TO TRUE
                            PERFORM 1900-RESET-DYNAMIC-STORAGE
                        END-IF
+                   ELSE
+      * FIND PREVIOUS ABCURRLINE
+
+                       PERFORM 322300-ABEXT-FIND-PREV
+                       IF (ABEXTWS-ABCURRLINE-NOTFOUND)
+                           SET ABEXTWS-ABCURRLINE-EOF TO TRUE
+                           SET ABEXTWS-PROCESS-EOF    TO TRUE
+                           PERFORM 1900-RESET-DYNAMIC-STORAGE
+                       END-IF
+                   END-IF
+                   END-IF
+               ELSE
+      * FIND PREVIOUS ABHISTLINE
+
+                   PERFORM 32300-ABEXT-FIND-PREV
+                   IF (ABEXTWS-ABHISTLINE-NOTFOUND)
+                       SET ABEXTWS-ABHISTLINE-EOF     TO TRUE
+                       SET ABEXTWS-PROCESS-EOF        TO TRUE
+                       PERFORM 1900-RESET-DYNAMIC-STORAGE
                    END-IF
                END-IF
            ELSE
@@ -304,6 +457,7 @@
                SET ABEXTWS-PROCESS-EOF                TO TRUE
                PERFORM 1900-RESET-DYNAMIC-STORAGE
            END-IF
+           END-IF
            END-IF.
 
 
@@ -419,7 +573,8 @@
                                           ABEXTWS-ABCURRLINE-SW.
                                                    
            INITIALIZE                     ABEXTWS-WORK-FILTERS
-                                          ABEXTWS-PROCESS-CURR-ONLY-SW.
+                                          ABEXTWS-PROCESS-CURR-ONLY-SW
+                                          ABEXTWS-PROCESS-HIST-ONLY-SW.
                                                  
            INITIALIZE                     ABEXTWS-ABHISTHDR-KEYS
                                           ABEXTWS-ABCURRHDR-KEYS
@@ -511,42 +666,42 @@
            END-IF
            END-IF.
 
-      *     IF (ABHISTHDR-FOUND)
-      *             AND
-      *        (ABEXTWS-USE-FR-TO-PARMS)
-      *         IF  (ABEXTWS-XHHSET = 1)
-      *              PERFORM 860-FIND-NEXT-XHHSET1
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHHSET = 2)
-      *              PERFORM 860-FIND-NEXT-XHHSET2
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHHSET = 3)
-      *              PERFORM 860-FIND-NEXT-XHHSET3
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         END-IF
-      *         END-IF
-      *         END-IF
-      *     END-IF.
+           IF (ABHISTHDR-FOUND)
+                   AND
+              (ABEXTWS-USE-FR-TO-PARMS)
+               IF  (ABEXTWS-XHHSET = 1)
+                    PERFORM 860-FIND-NEXT-XHHSET1
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               ELSE
+               IF  (ABEXTWS-XHHSET = 2)
+                    PERFORM 860-FIND-NEXT-XHHSET2
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               ELSE
+               IF  (ABEXTWS-XHHSET = 3)
+                    PERFORM 860-FIND-NEXT-XHHSET3
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
 
            PERFORM 3000-CHECK-FOR-EOF.
 
@@ -578,53 +733,53 @@
                END-IF
            END-IF.
 
-      *     IF (ABEXTWS-USE-FR-TO-PARMS)
-      *         SET ABHISTHDR-FOUND                    TO TRUE
-      *         IF  (ABEXTWS-XHHSET = 1)
-      *              PERFORM 860-FIND-NEXT-XHHSET1
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHHSET = 2)
-      *              PERFORM 860-FIND-NEXT-XHHSET2
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHHSET = 3)
-      *              PERFORM 860-FIND-NEXT-XHHSET3
-      *                 UNTIL ((XHH-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHH-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTHDR-NOTFOUND))
-      *         END-IF
-      *         END-IF
-      *         END-IF
-      *     ELSE
+           IF (ABEXTWS-USE-FR-TO-PARMS)
+               SET ABHISTHDR-FOUND                    TO TRUE
+               IF  (ABEXTWS-XHHSET = 1)
+                    PERFORM 860-FIND-NEXT-XHHSET1
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               ELSE
+               IF  (ABEXTWS-XHHSET = 2)
+                    PERFORM 860-FIND-NEXT-XHHSET2
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               ELSE
+               IF  (ABEXTWS-XHHSET = 3)
+                    PERFORM 860-FIND-NEXT-XHHSET3
+                       UNTIL ((XHH-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHH-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTHDR-NOTFOUND))
+               END-IF
+               END-IF
+               END-IF
+           ELSE
                IF  (ABEXTWS-XHHSET = 1)
                     PERFORM 860-FIND-NEXT-XHHSET1
-               ELSE         
+               ELSE
                IF  (ABEXTWS-XHHSET = 2)
                     PERFORM 860-FIND-NEXT-XHHSET2
-               ELSE         
+               ELSE
                IF  (ABEXTWS-XHHSET = 3)
                     PERFORM 860-FIND-NEXT-XHHSET3
                END-IF
                END-IF
-               END-IF.
-      *     END-IF.
+               END-IF
+           END-IF.
 
            PERFORM 3000-CHECK-FOR-EOF.
 
@@ -639,31 +794,44 @@
        2300-ABEXT-FIND-PREV            SECTION.
       ******************************************************************
        2300-START.
-      
+
            IF (ERROR-FOUND)
                GO TO 2300-END.
 
+           IF (ABEXTWS-ABHISTHDR-FOUND)
+               IF (ABEXTWS-ABHISTLINE-NOTFOUND)
+                   NEXT SENTENCE
+               ELSE
+                   PERFORM 7100-FIND-PREV-ABHISTLINE
+                   IF  (ABEXTWS-ABHISTLINE-FOUND)
+                        GO TO 2300-END
+                   ELSE
+                        INITIALIZE            ABEXTWS-ABHISTLINE
+                   END-IF
+               END-IF
+           END-IF.
+
            PERFORM 4000-MOVE-ABEXT-XHH-KEYS.
 
            IF (ABEXTWS-XHHSET = ZERO OR 1)
                PERFORM 850-FIND-NLT-XHHSET1
                PERFORM 870-FIND-PREV-XHHSET1
-           ELSE         
+           ELSE
            IF (ABEXTWS-XHHSET = 2)
                PERFORM 850-FIND-NLT-XHHSET2
                PERFORM 870-FIND-PREV-XHHSET2
-           ELSE         
+           ELSE
            IF (ABEXTWS-XHHSET = 3)
                PERFORM 850-FIND-NLT-XHHSET3
                PERFORM 870-FIND-PREV-XHHSET3
-           ELSE         
+           ELSE
                PERFORM 850-FIND-NLT-XHHSET1
                PERFORM 870-FIND-PREV-XHHSET1.
 
            IF (ABHISTHDR-FOUND)
                SET ABEXTWS-ABHISTHDR-FOUND            TO TRUE
                PERFORM 6000-START-FIND-ABHISTLINE
-      *         PERFORM 400000-BUILD-ABEXTWS-LAYOUTS
+               PERFORM 400000-BUILD-ABEXTWS-LAYOUTS
            ELSE
                SET ABEXTWS-ABHISTHDR-NOTFOUND         TO TRUE
            END-IF.
@@ -1320,8 +1488,50 @@
        7000-END.
       ******************************************************************
 
+      ******************************************************************
+       7100-FIND-PREV-ABHISTLINE       SECTION.
+      ******************************************************************
 
+           PERFORM 870-FIND-PREV-XHLSET1.
 
+           IF (ABHISTLINE-NOTFOUND)
+           OR (XHL-REQUEST-DATE         NOT = DB-REQUEST-DATE)
+           OR (XHL-COMPANY              NOT = DB-COMPANY)
+           OR (XHL-ORDER-NBR            NOT = DB-ORDER-NBR)
+               SET ABEXTWS-ABHISTLINE-NOTFOUND        TO TRUE
+           ELSE
+               SET ABEXTWS-ABHISTLINE-FOUND           TO TRUE.
+
+           PERFORM 400000-BUILD-ABEXTWS-LAYOUTS.
+
+      ******************************************************************
+       7100-END.
+      ******************************************************************
+
+      *****************************************************************
+       22000-ABEXT-FIND                SECTION.
+      ******************************************************************
+       22000-START.
+
+           IF (ERROR-FOUND)
+               GO TO 22000-END.
+
+           PERFORM 24000-MOVE-ABEXT-XCH-KEYS.
+
+           PERFORM 840-FIND-XCHSET1.
+
+           IF (ABCURRHDR-FOUND)
+               SET ABEXTWS-ABCURRHDR-FOUND            TO TRUE
+               PERFORM 26000-START-FIND-ABCURRLINE
+               PERFORM 400000-BUILD-ABEXTWS-LAYOUTS
+           ELSE
+               SET ABEXTWS-ABCURRHDR-NOTFOUND         TO TRUE
+           END-IF.
+
+
+      ******************************************************************
+       22000-END.
+      *****************************************************************
 
       *****************************************************************
        22100-ABEXT-START-FIND           SECTION.
@@ -1344,16 +1554,16 @@
            END-IF.
 
 
-      *     IF (ABEXTWS-USE-FR-TO-PARMS)
-      *         PERFORM 860-FIND-NEXT-XCHSET1
-      *            UNTIL ((XCH-REQUEST-DATE >
-      *                    ABEXTWS-PARM-FR-DATE-N) 
-      *                            AND
-      *                   (XCH-REQUEST-DATE <
-      *                    ABEXTWS-PARM-TO-DATE-N)
-      *                            OR
-      *                    (ABCURRHDR-NOTFOUND))
-      *     END-IF.
+           IF (ABEXTWS-USE-FR-TO-PARMS)
+               PERFORM 860-FIND-NEXT-XCHSET1
+                  UNTIL ((XCH-REQUEST-DATE >
+                          ABEXTWS-PARM-FR-DATE-N)
+                                  AND
+                         (XCH-REQUEST-DATE <
+                          ABEXTWS-PARM-TO-DATE-N)
+                                  OR
+                          (ABCURRHDR-NOTFOUND))
+           END-IF.
 
            PERFORM 23000-CHECK-FOR-EOF.
 
@@ -1387,19 +1597,19 @@
                END-IF
            END-IF.
 
-      *     IF (ABEXTWS-USE-FR-TO-PARMS)
-      *         SET ABCURRHDR-FOUND         TO TRUE
-      *         PERFORM 860-FIND-NEXT-XCHSET1
-      *            UNTIL ((XCH-REQUEST-DATE >
-      *                    ABEXTWS-PARM-FR-DATE-N) 
-      *                           AND
-      *                   (XCH-REQUEST-DATE <
-      *                    ABEXTWS-PARM-TO-DATE-N)
-      *                           OR
-      *                   (ABCURRHDR-NOTFOUND))
-      *     ELSE
+           IF (ABEXTWS-USE-FR-TO-PARMS)
+               SET ABCURRHDR-FOUND         TO TRUE
+               PERFORM 860-FIND-NEXT-XCHSET1
+                  UNTIL ((XCH-REQUEST-DATE >
+                          ABEXTWS-PARM-FR-DATE-N)
+                                 AND
+                         (XCH-REQUEST-DATE <
+                          ABEXTWS-PARM-TO-DATE-N)
+                                 OR
+                         (ABCURRHDR-NOTFOUND))
+           ELSE
                PERFORM 860-FIND-NEXT-XCHSET1.
-      *     END-IF.
+           END-IF.
 
            PERFORM 23000-CHECK-FOR-EOF.
 
@@ -1410,6 +1620,45 @@
        22200-END.
       *****************************************************************
 
+      *****************************************************************
+       22300-ABEXT-FIND-PREV            SECTION.
+      ******************************************************************
+       22300-START.
+
+           IF (ERROR-FOUND)
+               GO TO 22300-END.
+
+           IF (ABEXTWS-ABCURRHDR-FOUND)
+               IF (ABEXTWS-ABCURRLINE-NOTFOUND)
+                   NEXT SENTENCE
+               ELSE
+                   PERFORM 27100-FIND-PREV-ABCURRLINE
+                   IF  (ABEXTWS-ABCURRLINE-FOUND)
+                        GO TO 22300-END
+                   ELSE
+                        INITIALIZE    ABEXTWS-ABCURRLINE
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 24000-MOVE-ABEXT-XCH-KEYS.
+
+           PERFORM 850-FIND-NLT-XCHSET1.
+           PERFORM 870-FIND-PREV-XCHSET1.
+
+           IF (ABCURRHDR-FOUND)
+               SET ABEXTWS-ABCURRHDR-FOUND            TO TRUE
+               PERFORM 26000-START-FIND-ABCURRLINE
+               PERFORM 400000-BUILD-ABEXTWS-LAYOUTS
+           ELSE
+               SET ABEXTWS-ABCURRHDR-NOTFOUND         TO TRUE
+           END-IF.
+
+
+      ******************************************************************
+       22300-END.
+      *****************************************************************
+
       ******************************************************************
        23000-CHECK-FOR-EOF                  SECTION.
       ******************************************************************
@@ -1850,6 +2099,25 @@
        27000-END.
       ******************************************************************
 
+      ******************************************************************
+       27100-FIND-PREV-ABCURRLINE       SECTION.
+      ******************************************************************
+
+           PERFORM 870-FIND-PREV-XCLSET1.
+
+           IF (ABCURRLINE-NOTFOUND)
+           OR (XCL-HDR-UNIQUE-I-D       NOT = DB-HDR-UNIQUE-I-D)
+               SET ABEXTWS-ABCURRLINE-NOTFOUND        TO TRUE
+               INITIALIZE                  ABEXTWS-ABCURRLINE
+           ELSE
+               SET ABEXTWS-ABCURRLINE-FOUND           TO TRUE.
+
+           PERFORM 400000-BUILD-ABEXTWS-LAYOUTS.
+
+      ******************************************************************
+       27100-END.
+      ******************************************************************
+
 
 
       *---------------------------------------------------------------
@@ -1895,31 +2163,31 @@
            END-IF
            END-IF.
 
-      *     IF (ABHISTLINE-FOUND)
-      *             AND
-      *        (ABEXTWS-USE-FR-TO-PARMS)
-      *         IF  (ABEXTWS-XHLSET = 1)
-      *              PERFORM 860-FIND-NEXT-XHLSET1
-      *                 UNTIL ((XHL-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHL-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTLINE-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHLSET = 2)
-      *              PERFORM 860-FIND-NEXT-XHLSET2
-      *                 UNTIL ((XHL-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHL-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTLINE-NOTFOUND))
-      *         END-IF
-      *         END-IF
-      *     END-IF.
+           IF (ABHISTLINE-FOUND)
+                   AND
+              (ABEXTWS-USE-FR-TO-PARMS)
+               IF  (ABEXTWS-XHLSET = 1)
+                    PERFORM 860-FIND-NEXT-XHLSET1
+                       UNTIL ((XHL-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHL-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTLINE-NOTFOUND))
+               ELSE
+               IF  (ABEXTWS-XHLSET = 2)
+                    PERFORM 860-FIND-NEXT-XHLSET2
+                       UNTIL ((XHL-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHL-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTLINE-NOTFOUND))
+               END-IF
+               END-IF
+           END-IF.
 
            PERFORM 33000-CHECK-FOR-EOF.
 
@@ -1964,6 +2232,7 @@
            MOVE ABEXTWS-WORK-ALPHA-CODE    TO ABEXTWS-XHLP-ALPHA-CODE.
            MOVE ABEXTWS-WORK-SALES-MAJCL   TO ABEXTWS-XHLP-SALES-MAJCL.
            MOVE ABEXTWS-WORK-INVEN-MAJCL   TO ABEXTWS-XHLP-INVEN-MAJCL.
+           MOVE ABEXTWS-WORK-CARRIER       TO ABEXTWS-XHLP-CARRIER.
 
 
       ******************************************************************
@@ -1978,37 +2247,38 @@
            IF (ERROR-FOUND)
                GO TO 32200-END.
 
-      *     IF (ABEXTWS-USE-FR-TO-PARMS)
-      *         SET ABHISTLINE-FOUND                   TO TRUE
-      *         IF  (ABEXTWS-XHLSET = 1)
-      *              PERFORM 860-FIND-NEXT-XHLSET1
-      *                 UNTIL ((XHL-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHL-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTLINE-NOTFOUND))
-      *         ELSE
-      *         IF  (ABEXTWS-XHLSET = 2)
-      *              PERFORM 860-FIND-NEXT-XHLSET2
-      *                 UNTIL ((XHL-REQUEST-DATE >
-      *                         ABEXTWS-PARM-FR-DATE-N) 
-      *                                AND
-      *                        (XHL-REQUEST-DATE <
-      *                         ABEXTWS-PARM-TO-DATE-N)
-      *                                OR
-      *                        (ABHISTLINE-NOTFOUND))
-      *         END-IF
-      *         END-IF
-      *     ELSE
+           IF (ABEXTWS-USE-FR-TO-PARMS)
+               SET ABHISTLINE-FOUND                   TO TRUE
                IF  (ABEXTWS-XHLSET = 1)
                     PERFORM 860-FIND-NEXT-XHLSET1
+                       UNTIL ((XHL-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHL-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTLINE-NOTFOUND))
                ELSE
                IF  (ABEXTWS-XHLSET = 2)
                     PERFORM 860-FIND-NEXT-XHLSET2
+                       UNTIL ((XHL-REQUEST-DATE >
+                               ABEXTWS-PARM-FR-DATE-N)
+                                      AND
+                              (XHL-REQUEST-DATE <
+                               ABEXTWS-PARM-TO-DATE-N)
+                                      OR
+                              (ABHISTLINE-NOTFOUND))
                END-IF
-               END-IF.
+               END-IF
+           ELSE
+               IF  (ABEXTWS-XHLSET = 1)
+                    PERFORM 860-FIND-NEXT-XHLSET1
+               ELSE
+               IF  (ABEXTWS-XHLSET = 2)
+                    PERFORM 860-FIND-NEXT-XHLSET2
+               END-IF
+               END-IF
+           END-IF.
 
            PERFORM 33000-CHECK-FOR-EOF.
 
@@ -2348,6 +2618,12 @@
                PERFORM 35000-BUILD-FILTER-STRING
            END-IF.
 
+           IF (ABEXTWS-XHLP-CARRIER        NOT = SPACES)
+               MOVE ABEXTWS-XHLF-CARRIER
+                                           TO ABEXTWS-WORK-FILTER-STRING
+               PERFORM 35000-BUILD-FILTER-STRING
+           END-IF.
+
            IF (ABEXTWS-XHL-HAS-FILTERS)
                MOVE FILTER-STRING          TO ABEXTWS-XHL-FILTER-STRING
                STRING ABEXTWS-XHL-FILTER-STRING   DELIMITED BY "  " 
@@ -2426,6 +2702,11 @@
                PERFORM 890-SET-ALPHANUM-FILTER-VALUE
            END-IF.
 
+           IF (ABEXTWS-XHLP-CARRIER        NOT = SPACES)
+               MOVE ABEXTWS-XHLP-CARRIER       TO ALPHANUM-FILTER-VALUE
+               PERFORM 890-SET-ALPHANUM-FILTER-VALUE
+           END-IF.
+
 
       ******************************************************************
        35000-END.
@@ -2498,6 +2779,7 @@
            MOVE ABEXTWS-WORK-ALPHA-CODE    TO ABEXTWS-XCLP-ALPHA-CODE.
            MOVE ABEXTWS-WORK-SALES-MAJCL   TO ABEXTWS-XCLP-SALES-MAJCL.
            MOVE ABEXTWS-WORK-INVEN-MAJCL   TO ABEXTWS-XCLP-INVEN-MAJCL.
+           MOVE ABEXTWS-WORK-CARRIER       TO ABEXTWS-XCLP-CARRIER.
 
 
       ******************************************************************
@@ -2523,6 +2805,34 @@
        322200-END.
       *****************************************************************
 
+      *****************************************************************
+       322300-ABEXT-FIND-PREV            SECTION.
+      ******************************************************************
+       322300-START.
+
+           IF (ERROR-FOUND)
+               GO TO 322300-END.
+
+           PERFORM 322150-LOAD-LINE-FILTERS.
+
+           PERFORM 325000-STRING-FILTERS.
+
+           PERFORM 850-FILTER-NLT-XCLSET1.
+
+           PERFORM 870-FIND-PREV-XCLSET1.
+
+           IF (ABCURRLINE-FOUND)
+               SET ABEXTWS-ABCURRLINE-FOUND           TO TRUE
+               PERFORM 326000-FIND-ABCURRHDR
+           ELSE
+               SET ABEXTWS-ABCURRLINE-NOTFOUND        TO TRUE
+           END-IF.
+
+
+      ******************************************************************
+       322300-END.
+      *****************************************************************
+
       ******************************************************************
        323000-CHECK-FOR-EOF                  SECTION.
       ******************************************************************
@@ -2620,6 +2930,12 @@
                PERFORM 325000-BUILD-FILTER-STRING
            END-IF.
 
+           IF (ABEXTWS-XCLP-CARRIER        NOT = SPACES)
+               MOVE ABEXTWS-XCLF-CARRIER
+                                           TO ABEXTWS-WORK-FILTER-STRING
+               PERFORM 325000-BUILD-FILTER-STRING
+           END-IF.
+
            IF (ABEXTWS-XCL-HAS-FILTERS)
                MOVE FILTER-STRING          TO ABEXTWS-XCL-FILTER-STRING
                STRING ABEXTWS-XCL-FILTER-STRING   DELIMITED BY "  " 
@@ -2696,6 +3012,11 @@
                PERFORM 890-SET-ALPHANUM-FILTER-VALUE
            END-IF.
 
+           IF (ABEXTWS-XCLP-CARRIER        NOT = SPACES)
+               MOVE ABEXTWS-XCLP-CARRIER       TO ALPHANUM-FILTER-VALUE
+               PERFORM 890-SET-ALPHANUM-FILTER-VALUE
+           END-IF.
+
 
       ******************************************************************
        325000-END.
