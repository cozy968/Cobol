@@ -14,6 +14,10 @@
 
            SELECT CONVERSION-CONTROL-FILE   ASSIGN  TO CONTROLI.
 
+           SELECT PCS-EXCEPTION-FILE        ASSIGN  TO PCSEXCP.
+
+           SELECT DUPL-ACCT-EXCEPTION-FILE  ASSIGN  TO DUPEXCP.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,7 +32,41 @@
            05 CONV-FROM-BANK                     PIC X(03).
            05 FILLER                             PIC X(01).
            05 CONV-TO-BANK                       PIC X(03).
-           05 FILLER                             PIC X(73).
+           05 FILLER                             PIC X(01).
+           05 CONV-DRY-RUN-FLAG                  PIC X(01).
+              88  CONV-IS-DRY-RUN                       VALUE 'Y'.
+              88  CONV-IS-LIVE-RUN                       VALUE 'N' ' '.
+           05 FILLER                             PIC X(71).
+
+       FD  PCS-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PCS-EXCEPTION-RECORD.
+
+       01  PCS-EXCEPTION-RECORD.
+           05 PCSX-FROM-BANK                     PIC X(03).
+           05 FILLER                             PIC X(01).
+           05 PCSX-TO-BANK                       PIC X(03).
+           05 FILLER                             PIC X(01).
+           05 PCSX-ACCT-NO                       PIC X(23).
+           05 FILLER                             PIC X(49).
+
+       FD  DUPL-ACCT-EXCEPTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 CHARACTERS
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DUPL-ACCT-EXCEPTION-RECORD.
+
+       01  DUPL-ACCT-EXCEPTION-RECORD.
+           05 DUPX-FROM-BANK                     PIC X(03).
+           05 FILLER                             PIC X(01).
+           05 DUPX-TO-BANK                       PIC X(03).
+           05 FILLER                             PIC X(01).
+           05 DUPX-ACCT-NO                       PIC X(23).
+           05 FILLER                             PIC X(49).
 
        WORKING-STORAGE SECTION.
        01  FILLER                           PIC  X(40) VALUE
@@ -53,6 +91,7 @@
            05  DLET-CALL-FUNC          PIC X(04) VALUE 'DLET'.
            05  REPL-CALL-FUNC          PIC X(04) VALUE 'REPL'.
            05  CHKP-CALL-FUNC          PIC X(04) VALUE 'CHKP'.
+           05  XRST-CALL-FUNC          PIC X(04) VALUE 'XRST'.
            05  WS-CALL-FUNC            PIC X(04) VALUE SPACES.
 
       ************************************************************
@@ -64,6 +103,7 @@
            05  WS-PCS-ROOTS-READ-CTR   PIC 9(10) VALUE ZEROS.
            05  WS-PCS-ROOT-NOTFND      PIC 9(10) VALUE ZEROS.
            05  WS-ROOTS-ISRT-CTR       PIC 9(10) VALUE ZEROS.
+           05  WS-ROOTS-DLET-CTR       PIC 9(10) VALUE ZEROS.
            05  WS-ATSSRV-DLET-CTR      PIC 9(10) VALUE ZEROS.
            05  WS-SEGS-ISRT-CTR        PIC 9(10) VALUE ZEROS.
            05  WS-SEGS-READ-CTR        PIC 9(10) VALUE ZEROS.
@@ -72,6 +112,44 @@
            05  WS-DUP-CHILDREN-CTR     PIC 9(10) VALUE ZEROS.
            05  WS-CHKPTS-TAKEN-CTR     PIC 9(10) VALUE ZEROS.
 
+      ************************************************************
+      *   SNAPSHOT OF WS-COUNTERS TAKEN AT THE START OF EACH BANK
+      *   PAIR SO 1150-DISPLAY-BANK-PAIR-COUNTERS CAN REPORT THE
+      *   COUNTS FOR JUST THAT BANK PAIR, NOT THE WHOLE JOB.
+      ************************************************************
+       01  WS-COUNTERS-SNAPSHOT.
+           05  WS-SNAP-BANK-RECS-READ-CTR  PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-ROOTS-READ-CTR      PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-PCS-ROOTS-READ-CTR  PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-PCS-ROOT-NOTFND     PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-ROOTS-ISRT-CTR      PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-ROOTS-DLET-CTR      PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-ATSSRV-DLET-CTR     PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-SEGS-ISRT-CTR       PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-SEGS-READ-CTR       PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-RECORDS-WRITTEN-CTR PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-NBR-DUPL-ROOTS-CTR  PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-DUP-CHILDREN-CTR    PIC 9(10) VALUE ZEROS.
+           05  WS-SNAP-CHKPTS-TAKEN-CTR    PIC 9(10) VALUE ZEROS.
+
+       01  WS-BP-DELTA                 PIC 9(10) VALUE ZEROS.
+
+      ************************************************************
+      *   RESTART / XRST  W O R K   A R E A S
+      ************************************************************
+       01  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+           88  THIS-IS-A-RESTART                 VALUE 'Y'.
+           88  THIS-IS-NOT-A-RESTART             VALUE 'N'.
+       01  WS-RESUME-ACCT-SW           PIC X(01) VALUE 'N'.
+           88  WS-RESUME-ACCT-PENDING            VALUE 'Y'.
+           88  WS-RESUME-ACCT-NOT-PENDING        VALUE 'N'.
+       01  WS-RESTART-DATA.
+           05  RSTRT-FROM-BANK             PIC X(03).
+           05  RSTRT-TO-BANK               PIC X(03).
+           05  RSTRT-BAL-ACCT-NO-KEY-1     PIC X(23).
+           05  RSTRT-COUNTERS              PIC X(130).
+           05  RSTRT-SNAPSHOT              PIC X(130).
+
       ************************************************************
       *              M I S C   A N D   H O L D   A R E A S
       ************************************************************
@@ -267,9 +345,20 @@
 
        0000-MAIN.
 
-           OPEN INPUT CONVERSION-CONTROL-FILE.
+           OPEN INPUT  CONVERSION-CONTROL-FILE.
+           OPEN OUTPUT PCS-EXCEPTION-FILE
+                       DUPL-ACCT-EXCEPTION-FILE.
 
-           PERFORM 9000-READ-CONV-BANK-INFO.
+           PERFORM 0010-CHECK-FOR-RESTART.
+
+           IF  THIS-IS-A-RESTART
+               PERFORM 0020-POSITION-CONTROL-FILE-TO-RESTART
+               MOVE RSTRT-COUNTERS         TO WS-COUNTERS
+               MOVE RSTRT-SNAPSHOT         TO WS-COUNTERS-SNAPSHOT
+               SET WS-RESUME-ACCT-PENDING  TO TRUE
+           ELSE
+               PERFORM 9000-READ-CONV-BANK-INFO
+           END-IF.
 
            IF INPUT-BANK-AT-EOF
               MOVE 1                         TO RETURN-CODE
@@ -281,6 +370,45 @@
            PERFORM 9998-TERMINATION.
 
 
+      ************************************************************
+      *   CHECK WHETHER THIS BMP IS BEING RESTARTED FROM A PRIOR
+      *   CHECKPOINT.  IF SO, THE CHECKPOINT ID AND THE USER DATA
+      *   PASSED ON THE LAST SUCCESSFUL 7000-CHECKPOINT-CALL COME
+      *   BACK IN CHKPT-KEEPER AND WS-RESTART-DATA.
+      ************************************************************
+       0010-CHECK-FOR-RESTART.
+
+           MOVE SPACES                TO WS-RESTART-DATA.
+
+           CALL 'CBLTDLI'  USING  XRST-CALL-FUNC
+                                  IO-PCB
+                                  CHKPT-KEEPER
+                                  WS-RESTART-DATA.
+
+      *    A FRESH, NON-RESTART EXECUTION ALSO GETS BACK A BLANK
+      *    IO-STATUS FROM XRST - BLANK STATUS ONLY MEANS THE CALL
+      *    ITSELF COMPLETED, NOT THAT A CHECKPOINT WAS FOUND.  THE
+      *    USER DATA AREA COMES BACK UNCHANGED (STILL SPACES) WHEN
+      *    THERE IS NO PRIOR CHECKPOINT TO RESTORE, SO USE THAT TO
+      *    TELL THE TWO CASES APART.
+           IF  IO-STATUS EQUAL SPACES
+               AND RSTRT-FROM-BANK NOT EQUAL SPACES
+               SET THIS-IS-A-RESTART      TO TRUE
+           ELSE
+               SET THIS-IS-NOT-A-RESTART  TO TRUE.
+
+      ************************************************************
+      *   SKIP FORWARD IN THE CONTROL FILE PAST BANK PAIRS THAT
+      *   ALREADY CONVERTED SUCCESSFULLY BEFORE THE LAST CHECKPOINT.
+      ************************************************************
+       0020-POSITION-CONTROL-FILE-TO-RESTART.
+
+           PERFORM 9000-READ-CONV-BANK-INFO
+              UNTIL INPUT-BANK-AT-EOF
+              OR   (CONV-FROM-BANK EQUAL RSTRT-FROM-BANK
+              AND   CONV-TO-BANK   EQUAL RSTRT-TO-BANK).
+
+
        1000-CONVERT-BALANCE-DB.
       ************************************************************
       * THE BANK NUMBERS TO BE CONVERTED FROM WILL BE READ INTO THE
@@ -288,7 +416,19 @@
       * TO GET EACH ACCOUNT NUMBER FOR THAT BANK.
       ************************************************************
 
-           MOVE ZERO                         TO  BAL-ACCT-NO-KEY-1.
+      *    THE RESUMED BANK PAIR'S BASELINE WAS ALREADY RESTORED FROM
+      *    RSTRT-SNAPSHOT IN 0000-MAIN - IT WAS CAPTURED BY THE LAST
+      *    CHECKPOINT TAKEN *BEFORE* THIS PAIR'S PRE-ABEND WORK, SO IT
+      *    ALREADY EXCLUDES THAT WORK.  TAKING A FRESH SNAPSHOT HERE
+      *    WOULD PULL THE PRE-ABEND WORK INTO THE BASELINE INSTEAD OF
+      *    THE DELTA, UNDER-REPORTING THIS PAIR'S TRUE TOTAL.
+           IF  WS-RESUME-ACCT-PENDING
+               MOVE RSTRT-BAL-ACCT-NO-KEY-1  TO  BAL-ACCT-NO-KEY-1
+               SET WS-RESUME-ACCT-NOT-PENDING TO TRUE
+           ELSE
+               PERFORM 1140-SNAPSHOT-BANK-PAIR-COUNTERS
+               MOVE ZERO                     TO  BAL-ACCT-NO-KEY-1
+           END-IF.
 
            MOVE CONV-FROM-BANK               TO  BAL-BANK-NO-KEY-1
                                                  BAL-BANK-NO-KEY-2.
@@ -300,9 +440,85 @@
            PERFORM 1100-PROCESS-BALANCE-DB
                         UNTIL BAL-STATUS-CD NOT EQUAL SPACES.
 
+           PERFORM 1150-DISPLAY-BANK-PAIR-COUNTERS.
+
            PERFORM 9000-READ-CONV-BANK-INFO.
 
 
+      ************************************************************
+      *   REMEMBER WHERE THIS BANK PAIR STOOD BEFORE CONVERSION SO
+      *   1150-DISPLAY-BANK-PAIR-COUNTERS CAN REPORT A BREAKDOWN
+      *   INSTEAD OF ONLY THE JOB-WIDE RUNNING TOTALS.
+      ************************************************************
+       1140-SNAPSHOT-BANK-PAIR-COUNTERS.
+
+           MOVE WS-BANK-RECS-READ-CTR   TO WS-SNAP-BANK-RECS-READ-CTR.
+           MOVE WS-ROOTS-READ-CTR       TO WS-SNAP-ROOTS-READ-CTR.
+           MOVE WS-PCS-ROOTS-READ-CTR   TO WS-SNAP-PCS-ROOTS-READ-CTR.
+           MOVE WS-PCS-ROOT-NOTFND      TO WS-SNAP-PCS-ROOT-NOTFND.
+           MOVE WS-ROOTS-ISRT-CTR       TO WS-SNAP-ROOTS-ISRT-CTR.
+           MOVE WS-ROOTS-DLET-CTR       TO WS-SNAP-ROOTS-DLET-CTR.
+           MOVE WS-ATSSRV-DLET-CTR      TO WS-SNAP-ATSSRV-DLET-CTR.
+           MOVE WS-SEGS-ISRT-CTR        TO WS-SNAP-SEGS-ISRT-CTR.
+           MOVE WS-SEGS-READ-CTR        TO WS-SNAP-SEGS-READ-CTR.
+           MOVE WS-RECORDS-WRITTEN-CTR  TO WS-SNAP-RECORDS-WRITTEN-CTR.
+           MOVE WS-NBR-DUPL-ROOTS-CTR   TO WS-SNAP-NBR-DUPL-ROOTS-CTR.
+           MOVE WS-DUP-CHILDREN-CTR     TO WS-SNAP-DUP-CHILDREN-CTR.
+           MOVE WS-CHKPTS-TAKEN-CTR     TO WS-SNAP-CHKPTS-TAKEN-CTR.
+
+
+      ************************************************************
+      *   DISPLAY THE PORTION OF EACH COUNTER CONTRIBUTED BY THIS
+      *   BANK PAIR (JOB-WIDE RUNNING TOTAL LESS THE SNAPSHOT TAKEN
+      *   BEFORE THIS BANK PAIR STARTED CONVERTING).
+      ************************************************************
+       1150-DISPLAY-BANK-PAIR-COUNTERS.
+
+           DISPLAY '*  *  *  *  BANK PAIR COUNTERS  *  *  *  *'.
+           DISPLAY '** FROM BANK               = ' CONV-FROM-BANK.
+           DISPLAY '** TO BANK                 = ' CONV-TO-BANK.
+
+           SUBTRACT WS-SNAP-BANK-RECS-READ-CTR
+                    FROM WS-BANK-RECS-READ-CTR GIVING WS-BP-DELTA.
+           DISPLAY '** NBR BANK RECORDS READ   = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-ROOTS-READ-CTR FROM WS-ROOTS-READ-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR ROOTS READ          = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-PCS-ROOTS-READ-CTR
+                    FROM WS-PCS-ROOTS-READ-CTR GIVING WS-BP-DELTA.
+           DISPLAY '** NBR PCS ROOTS READ      = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-ROOTS-ISRT-CTR FROM WS-ROOTS-ISRT-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR ROOTS INSERTED      = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-ROOTS-DLET-CTR FROM WS-ROOTS-DLET-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR ROOTS DELETED       = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-ATSSRV-DLET-CTR FROM WS-ATSSRV-DLET-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR ATSSRV DELETED      = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-SEGS-ISRT-CTR FROM WS-SEGS-ISRT-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR CHILD SEGS INSERTED = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-SEGS-READ-CTR FROM WS-SEGS-READ-CTR
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR CHILD SEGS READ     = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-NBR-DUPL-ROOTS-CTR
+                    FROM WS-NBR-DUPL-ROOTS-CTR GIVING WS-BP-DELTA.
+           DISPLAY '** NBR DUPL ROOTS FOUND    = ' WS-BP-DELTA.
+
+           SUBTRACT WS-SNAP-PCS-ROOT-NOTFND FROM WS-PCS-ROOT-NOTFND
+                    GIVING WS-BP-DELTA.
+           DISPLAY '** NBR PCS ROOTS NOTFND    = ' WS-BP-DELTA.
+
+
       ********************************************
       **  ISRT NEW ROOT, GET CHILDREN IN THE OLD
       **  PARENT, ISRT THE NEW CHILDREN, DLET THE OLD ROOT
@@ -382,6 +598,7 @@
                   DISPLAY '*  SSA  =  ' BALANCE-SSA-ALT
                   DISPLAY '*  *  *  *  *  *  *  *  *  *  *  *  *'
                   ADD  1                    TO WS-PCS-ROOT-NOTFND
+                  PERFORM 1108-WRITE-PCS-EXCEPTION
               ELSE
                  MOVE GU-CALL-FUNC          TO ABEND-CALL-FUNC
                  MOVE BAL-STATUS-CD         TO ABEND-STATUS
@@ -391,6 +608,19 @@
                  PERFORM 9998-TERMINATION.
 
 
+      ************************************************************
+      *    WRITE AN EXCEPTION RECORD FOR AN ACCOUNT WHOSE PCS
+      *    BALROOT COULD NOT BE FOUND (SEE 1107-GU-PCS-BALROOT).
+      ************************************************************
+       1108-WRITE-PCS-EXCEPTION.
+
+           MOVE CONV-FROM-BANK           TO PCSX-FROM-BANK.
+           MOVE CONV-TO-BANK             TO PCSX-TO-BANK.
+           MOVE BAL-ACCT-NO              TO PCSX-ACCT-NO.
+
+           WRITE PCS-EXCEPTION-RECORD.
+
+
       ************************************************************
       *    IMS DATABASE CALLS - INSERT USING BALANCE ALT-PCB
       ************************************************************
@@ -398,29 +628,78 @@
 
       *    DISPLAY '1110-'.
 
-           CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+           IF  CONV-IS-DRY-RUN
+               PERFORM 1111-CHECK-FOR-DUPL-ROOT-DRY-RUN
+           ELSE
+               CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+                                      BAL-PCB-ALT
+                                      BALROOT-SEGMENT
+                                      BALANCE-UNQUAL-SSA
+
+               IF  BAL-STATUS-CD-ALT EQUAL SPACES
+                   ADD 1                     TO WS-ROOTS-ISRT-CTR
+                                                CHKPT-CTR
+               ELSE
+                  IF  BAL-STATUS-CD-ALT EQUAL 'II'
+                      DISPLAY '**********************************'
+                      DISPLAY '** DUPL ACCT ALREADY UNDER NEW BANK'
+                      DISPLAY '** NEW BANK NUMBER = ' CONV-TO-BANK
+                      DISPLAY '** ACCOUNT  NUMBER = ' BAL-ACCT-NO
+                      ADD  1                 TO WS-NBR-DUPL-ROOTS-CTR
+                                                CHKPT-CTR
+                      PERFORM 1112-WRITE-DUPL-ACCT-EXCEPTION
+                  ELSE
+                     MOVE ISRT-CALL-FUNC     TO ABEND-CALL-FUNC
+                     MOVE BAL-STATUS-CD-ALT  TO ABEND-STATUS
+                     MOVE BAL-ACCT-NO        TO ABEND-SSA
+                     MOVE '1110-ISRT-BALROOT'
+                                             TO ABEND-PARAGRAPH
+                     PERFORM 9997-BUILD-IMS-ERROR
+                     PERFORM 9998-TERMINATION.
+
+
+      ************************************************************
+      *    DRY-RUN VALIDATION MODE - PROBE FOR AN EXISTING BALROOT
+      *    UNDER THE NEW BANK INSTEAD OF ACTUALLY ISSUING THE ISRT,
+      *    SO THE SAME DUPLICATE-ACCOUNT COUNTS AND EXCEPTIONS COME
+      *    OUT OF A VALIDATION RUN AS A LIVE CONVERSION WOULD GIVE.
+      ************************************************************
+       1111-CHECK-FOR-DUPL-ROOT-DRY-RUN.
+
+           MOVE BAL-ACCT-NO              TO BAL-ACCT22-ALT.
+
+           CALL 'CBLTDLI'  USING  GU-CALL-FUNC
                                   BAL-PCB-ALT
-                                  BALROOT-SEGMENT
-                                  BALANCE-UNQUAL-SSA.
+                                  BALSRVRT-SEGMENT
+                                  BALANCE-SSA-ALT.
 
            IF  BAL-STATUS-CD-ALT EQUAL SPACES
-               ADD 1                       TO WS-ROOTS-ISRT-CTR
-                                              CHKPT-CTR
+               DISPLAY '**************************************'
+               DISPLAY '** DRY RUN - DUPL ACCT WOULD EXIST UNDER NEW BK'
+               DISPLAY '** NEW BANK NUMBER = ' CONV-TO-BANK
+               DISPLAY '** ACCOUNT  NUMBER = ' BAL-ACCT-NO
+               ADD  1                     TO WS-NBR-DUPL-ROOTS-CTR
+                                             CHKPT-CTR
+               PERFORM 1112-WRITE-DUPL-ACCT-EXCEPTION
+               MOVE 'II'                  TO BAL-STATUS-CD-ALT
            ELSE
-              IF  BAL-STATUS-CD-ALT EQUAL 'II'
-                  DISPLAY '**************************************'
-                  DISPLAY '** DUPL ACCT ALREADY UNDER NEW BANK'
-                  DISPLAY '** NEW BANK NUMBER = ' CONV-TO-BANK
-                  DISPLAY '** ACCOUNT  NUMBER = ' BAL-ACCT-NO
-                  ADD  1                   TO WS-NBR-DUPL-ROOTS-CTR
-                                              CHKPT-CTR
-              ELSE
-                 MOVE ISRT-CALL-FUNC       TO ABEND-CALL-FUNC
-                 MOVE BAL-STATUS-CD-ALT    TO ABEND-STATUS
-                 MOVE BAL-ACCT-NO          TO ABEND-SSA
-                 MOVE '1110-ISRT-BALROOT'  TO ABEND-PARAGRAPH
-                 PERFORM 9997-BUILD-IMS-ERROR
-                 PERFORM 9998-TERMINATION.
+               ADD 1                      TO WS-ROOTS-ISRT-CTR
+                                             CHKPT-CTR
+               MOVE SPACES                TO BAL-STATUS-CD-ALT.
+
+
+      ************************************************************
+      *    WRITE AN EXCEPTION RECORD FOR AN ACCOUNT THAT ALREADY
+      *    EXISTS AS A BALROOT UNDER THE TARGET BANK (SEE
+      *    1110-ISRT-BALANCE / 1111-CHECK-FOR-DUPL-ROOT-DRY-RUN).
+      ************************************************************
+       1112-WRITE-DUPL-ACCT-EXCEPTION.
+
+           MOVE CONV-FROM-BANK           TO DUPX-FROM-BANK.
+           MOVE CONV-TO-BANK             TO DUPX-TO-BANK.
+           MOVE BAL-ACCT-NO              TO DUPX-ACCT-NO.
+
+           WRITE DUPL-ACCT-EXCEPTION-RECORD.
 
 
        1120-CONVERT-CHILD-SEGMENTS.
@@ -482,20 +761,26 @@
 
       *    DISPLAY '1131-'.
 
-           CALL 'CBLTDLI'  USING  DLET-CALL-FUNC
-                                  BAL-PCB
-                                  BALROOT-SEGMENT.
-
-           IF  BAL-STATUS-CD EQUAL SPACES
+           IF  CONV-IS-DRY-RUN
                ADD 1                      TO WS-ROOTS-DLET-CTR
                                              CHKPT-CTR
+               MOVE SPACES                TO BAL-STATUS-CD
            ELSE
-               MOVE DLET-CALL-FUNC        TO ABEND-CALL-FUNC
-               MOVE BAL-STATUS-CD         TO ABEND-STATUS
-               MOVE SPACES                TO ABEND-SSA
-               MOVE '1131-DLET-BALANCE'   TO ABEND-PARAGRAPH
-               PERFORM 9997-BUILD-IMS-ERROR
-               PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  DLET-CALL-FUNC
+                                      BAL-PCB
+                                      BALROOT-SEGMENT
+
+               IF  BAL-STATUS-CD EQUAL SPACES
+                   ADD 1                  TO WS-ROOTS-DLET-CTR
+                                             CHKPT-CTR
+               ELSE
+                   MOVE DLET-CALL-FUNC     TO ABEND-CALL-FUNC
+                   MOVE BAL-STATUS-CD      TO ABEND-STATUS
+                   MOVE SPACES             TO ABEND-SSA
+                   MOVE '1131-DLET-BALANCE'
+                                          TO ABEND-PARAGRAPH
+                   PERFORM 9997-BUILD-IMS-ERROR
+                   PERFORM 9998-TERMINATION.
 
       ************************************************************
       *    IMS DATABASE CALLS -   DDDABAL-PCB
@@ -569,9 +854,16 @@
            ADD CHKPT-CTR                  TO  CHKPT-KEEPER.
            ADD 1                          TO  WS-CHKPTS-TAKEN-CTR.
 
+           MOVE CONV-FROM-BANK            TO  RSTRT-FROM-BANK.
+           MOVE CONV-TO-BANK              TO  RSTRT-TO-BANK.
+           MOVE BAL-ACCT-NO-KEY-1         TO  RSTRT-BAL-ACCT-NO-KEY-1.
+           MOVE WS-COUNTERS               TO  RSTRT-COUNTERS.
+           MOVE WS-COUNTERS-SNAPSHOT      TO  RSTRT-SNAPSHOT.
+
            CALL 'CBLTDLI'  USING  CHKP-CALL-FUNC
                                   IO-PCB
-                                  CHKPT-KEEPER.
+                                  CHKPT-KEEPER
+                                  WS-RESTART-DATA.
 
            IF  IO-STATUS NOT EQUAL SPACES
                DISPLAY 'INVALID CHKP CALL'
@@ -584,46 +876,56 @@
 
       *    DISPLAY '8100-'.
 
-           CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
-                                  BAL-PCB-ALT
-                                  BALMISC-SEGMENT
-                                  BALANCE-SSA-ALT
-                                  BALMISC-UNQUAL-SSA.
-
-           IF BAL-STATUS-CD-ALT EQUAL SPACES
-              ADD 1                        TO WS-SEGS-ISRT-CTR
-                                              CHKPT-CTR
+           IF  CONV-IS-DRY-RUN
+               ADD 1                        TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               MOVE SPACES                  TO BAL-STATUS-CD-ALT
            ELSE
-               MOVE ISRT-CALL-FUNC         TO ABEND-CALL-FUNC
-               MOVE BAL-STATUS-CD-ALT      TO ABEND-STATUS
-               MOVE BALANCE-SSA-ALT        TO ABEND-SSA
-               MOVE '8100-ISRT-ALT-BALMISC'
-                                           TO ABEND-PARAGRAPH
-               PERFORM 9997-BUILD-IMS-ERROR
-               PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+                                      BAL-PCB-ALT
+                                      BALMISC-SEGMENT
+                                      BALANCE-SSA-ALT
+                                      BALMISC-UNQUAL-SSA
+
+               IF BAL-STATUS-CD-ALT EQUAL SPACES
+                  ADD 1                     TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               ELSE
+                   MOVE ISRT-CALL-FUNC      TO ABEND-CALL-FUNC
+                   MOVE BAL-STATUS-CD-ALT   TO ABEND-STATUS
+                   MOVE BALANCE-SSA-ALT     TO ABEND-SSA
+                   MOVE '8100-ISRT-ALT-BALMISC'
+                                            TO ABEND-PARAGRAPH
+                   PERFORM 9997-BUILD-IMS-ERROR
+                   PERFORM 9998-TERMINATION.
 
 
        8200-ISRT-ALT-ATSBCKT.
 
       *    DISPLAY '8200-'.
 
-           CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
-                                  BAL-PCB-ALT
-                                  ATSBCKT-SEGMENT
-                                  BALANCE-SSA-ALT
-                                  ATSBCKT-UNQUAL-SSA.
-
-           IF BAL-STATUS-CD-ALT EQUAL SPACES
-              ADD 1                        TO WS-SEGS-ISRT-CTR
-                                              CHKPT-CTR
+           IF  CONV-IS-DRY-RUN
+               ADD 1                        TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               MOVE SPACES                  TO BAL-STATUS-CD-ALT
            ELSE
-               MOVE ISRT-CALL-FUNC         TO ABEND-CALL-FUNC
-               MOVE BAL-STATUS-CD-ALT      TO ABEND-STATUS
-               MOVE BALANCE-SSA-ALT        TO ABEND-SSA
-               MOVE '8200-ISRT-ALT-ATSBCKT'
-                                           TO ABEND-PARAGRAPH
-               PERFORM 9997-BUILD-IMS-ERROR
-               PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+                                      BAL-PCB-ALT
+                                      ATSBCKT-SEGMENT
+                                      BALANCE-SSA-ALT
+                                      ATSBCKT-UNQUAL-SSA
+
+               IF BAL-STATUS-CD-ALT EQUAL SPACES
+                  ADD 1                     TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               ELSE
+                   MOVE ISRT-CALL-FUNC      TO ABEND-CALL-FUNC
+                   MOVE BAL-STATUS-CD-ALT   TO ABEND-STATUS
+                   MOVE BALANCE-SSA-ALT     TO ABEND-SSA
+                   MOVE '8200-ISRT-ALT-ATSBCKT'
+                                            TO ABEND-PARAGRAPH
+                   PERFORM 9997-BUILD-IMS-ERROR
+                   PERFORM 9998-TERMINATION.
 
 
        8300-GET-ATSROOT.
@@ -663,21 +965,27 @@
 
       *    DISPLAY '8310-'.
 
-           CALL 'CBLTDLI'  USING  DLET-CALL-FUNC
-                                  ATS-PCB
-                                  ATSSRV-SEGMENT.
-
-           IF ATS-STATUS EQUAL SPACES
-              ADD 1                        TO CHKPT-CTR
-                                              WS-ATSSRV-DLET-CTR
-              PERFORM 8320-ISRT-ATSSRV
+           IF  CONV-IS-DRY-RUN
+               ADD 1                        TO CHKPT-CTR
+                                               WS-ATSSRV-DLET-CTR
+               MOVE SPACES                  TO ATS-STATUS
+               PERFORM 8320-ISRT-ATSSRV
            ELSE
-               MOVE DLET-CALL-FUNC         TO ABEND-CALL-FUNC
-               MOVE ATS-STATUS             TO ABEND-STATUS
-               MOVE SPACES                 TO ABEND-SSA
-               MOVE '8310-DLET-ATSSRV'     TO ABEND-PARAGRAPH
-               PERFORM 9997-BUILD-IMS-ERROR
-               PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  DLET-CALL-FUNC
+                                      ATS-PCB
+                                      ATSSRV-SEGMENT
+
+               IF ATS-STATUS EQUAL SPACES
+                  ADD 1                     TO CHKPT-CTR
+                                               WS-ATSSRV-DLET-CTR
+                  PERFORM 8320-ISRT-ATSSRV
+               ELSE
+                   MOVE DLET-CALL-FUNC      TO ABEND-CALL-FUNC
+                   MOVE ATS-STATUS          TO ABEND-STATUS
+                   MOVE SPACES              TO ABEND-SSA
+                   MOVE '8310-DLET-ATSSRV'  TO ABEND-PARAGRAPH
+                   PERFORM 9997-BUILD-IMS-ERROR
+                   PERFORM 9998-TERMINATION.
 
 
        8320-ISRT-ATSSRV.
@@ -686,45 +994,55 @@
 
            MOVE CONV-TO-BANK               TO AT-SRV-BANK-NO.
 
-           CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
-                                  ATS-PCB
-                                  ATSSRV-SEGMENT
-                                  ATSROOT-QUAL-SSA
-                                  ATSSRV-UNQUAL-SSA.
-
-           IF ATS-STATUS EQUAL SPACES
-              ADD 1                        TO CHKPT-CTR
-                                              WS-SEGS-ISRT-CTR
+           IF  CONV-IS-DRY-RUN
+               ADD 1                        TO CHKPT-CTR
+                                               WS-SEGS-ISRT-CTR
+               MOVE SPACES                  TO ATS-STATUS
            ELSE
-              MOVE ISRT-CALL-FUNC          TO ABEND-CALL-FUNC
-              MOVE ATS-STATUS              TO ABEND-STATUS
-              MOVE ATSROOT-QUAL-SSA        TO ABEND-SSA
-              MOVE '8320-ISRT-ATSSRV'      TO ABEND-PARAGRAPH
-              PERFORM 9997-BUILD-IMS-ERROR
-              PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+                                      ATS-PCB
+                                      ATSSRV-SEGMENT
+                                      ATSROOT-QUAL-SSA
+                                      ATSSRV-UNQUAL-SSA
+
+               IF ATS-STATUS EQUAL SPACES
+                  ADD 1                     TO CHKPT-CTR
+                                               WS-SEGS-ISRT-CTR
+               ELSE
+                  MOVE ISRT-CALL-FUNC       TO ABEND-CALL-FUNC
+                  MOVE ATS-STATUS           TO ABEND-STATUS
+                  MOVE ATSROOT-QUAL-SSA     TO ABEND-SSA
+                  MOVE '8320-ISRT-ATSSRV'   TO ABEND-PARAGRAPH
+                  PERFORM 9997-BUILD-IMS-ERROR
+                  PERFORM 9998-TERMINATION.
 
 
        8400-ISRT-ALT-ARUBCKT.
 
       *    DISPLAY '8400-'.
 
-           CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
-                                  BAL-PCB-ALT
-                                  ARUBCKT-SEGMENT
-                                  BALANCE-SSA-ALT
-                                  ARUBCKT-UNQUAL-SSA.
-
-           IF BAL-STATUS-CD-ALT EQUAL SPACES
-              ADD 1                        TO WS-SEGS-ISRT-CTR
-                                              CHKPT-CTR
+           IF  CONV-IS-DRY-RUN
+               ADD 1                        TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               MOVE SPACES                  TO BAL-STATUS-CD-ALT
            ELSE
-               MOVE ISRT-CALL-FUNC         TO ABEND-CALL-FUNC
-               MOVE BAL-STATUS-CD-ALT      TO ABEND-STATUS
-               MOVE BALANCE-SSA-ALT        TO ABEND-SSA
-               MOVE '8400-ISRT-ALT-ARUBCKT'
-                                           TO ABEND-PARAGRAPH
-               PERFORM 9997-BUILD-IMS-ERROR
-               PERFORM 9998-TERMINATION.
+               CALL 'CBLTDLI'  USING  ISRT-CALL-FUNC
+                                      BAL-PCB-ALT
+                                      ARUBCKT-SEGMENT
+                                      BALANCE-SSA-ALT
+                                      ARUBCKT-UNQUAL-SSA
+
+               IF BAL-STATUS-CD-ALT EQUAL SPACES
+                  ADD 1                     TO WS-SEGS-ISRT-CTR
+                                               CHKPT-CTR
+               ELSE
+                   MOVE ISRT-CALL-FUNC      TO ABEND-CALL-FUNC
+                   MOVE BAL-STATUS-CD-ALT   TO ABEND-STATUS
+                   MOVE BALANCE-SSA-ALT     TO ABEND-SSA
+                   MOVE '8400-ISRT-ALT-ARUBCKT'
+                                            TO ABEND-PARAGRAPH
+                   PERFORM 9997-BUILD-IMS-ERROR
+                   PERFORM 9998-TERMINATION.
 
 
       ************************************************************
@@ -777,7 +1095,9 @@
 
            DISPLAY '9998-'.
 
-           CLOSE CONVERSION-CONTROL-FILE.
+           CLOSE CONVERSION-CONTROL-FILE
+                 PCS-EXCEPTION-FILE
+                 DUPL-ACCT-EXCEPTION-FILE.
 
            PERFORM 9999-DISPLAY-COUNTERS.
 
@@ -799,6 +1119,7 @@
            DISPLAY '** NBR PCS ROOTS READ      = '
                                                  WS-PCS-ROOTS-READ-CTR.
            DISPLAY '** NBR ROOTS INSERTED      = ' WS-ROOTS-ISRT-CTR.
+           DISPLAY '** NBR ROOTS DELETED       = ' WS-ROOTS-DLET-CTR.
            DISPLAY '** NBR ATSSRV DELETED      = ' WS-ATSSRV-DLET-CTR.
            DISPLAY '** NBR CHILD SEGS INSERTED = ' WS-SEGS-ISRT-CTR.
            DISPLAY '** NBR CHILD SEGS READ     = ' WS-SEGS-READ-CTR.
