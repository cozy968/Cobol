@@ -27,6 +27,9 @@
       *    p2230-convert-tot-wages
       *
       *
+      * p2200-convert-to-numeric
+      *    p2240-accumulate-state-totals
+      *
       * p2300-evaluate-zipcode
       *    p2310-display-specific-zips
       *
@@ -45,9 +48,17 @@
       *
       * u5000-calc-future-date
       *
+      *
+      * p3200-display-totals
+      *    p3300-display-state-totals
+      *
       *    MODIFICATIONS:
       *
       *       MM-DD-YY  APL????
+      *       08-09-26  TB      ADDED AVG SALARY TO H0AA, RUNTIME PARM
+      *                         FILE NAMES, ZIP3 TABLE LOOKUP, PER-STATE
+      *                         ROLLUP TOTALS, DROPPED 300-ROW CONVERT
+      *                         CAP.
       *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
@@ -62,7 +73,8 @@
       ******************************************************************
       *    * SELECT  f0aa ORGANIZATION is LINE SEQUENTIAL.
            SELECT f0aa ORGANIZATION is SEQUENTIAL assign to ws-input.
-           SELECT  H0AA ORGANIZATION is LINE SEQUENTIAL.
+           SELECT  H0AA ORGANIZATION is LINE SEQUENTIAL
+                   ASSIGN TO WS-OUTPUT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -82,10 +94,9 @@
 
 
        fd  H0AA
-           record contains 80
-           value of FILE-ID is "outtax.dat".
+           record contains 94.
 
-       01  h0aa-record                     pic x(80).
+       01  h0aa-record                     pic x(94).
 
 
 
@@ -99,6 +110,9 @@
            05  ws-input                    pic x(50)  VALUE
                '/home/ted/Downloads/OpenCobolSource/ziptax.txt'.
 
+           05  ws-output                   pic x(50)  VALUE
+               'outtax.dat'.
+
       * data sample
       *00061,PINE MEADOW,CT,41.87,-72.96,,,
       *00501,HOLTSVILLE,NY,40.81,-73.04,259,384,2147073
@@ -121,6 +135,20 @@
            05 WS-TOTAL-WAGES                PIC  X(15).
            05 WS-TOT-WAGES-N REDEFINES
               WS-TOTAL-WAGES                PIC  9(15).
+           05 WS-AVG-SALARY-OUT             PIC  X(15).
+           05 WS-AVG-SALARY-OUT-N REDEFINES
+              WS-AVG-SALARY-OUT             PIC  9(15).
+
+       01  WS-ZIP3-TABLE-DATA.
+           05 FILLER                        PIC X(03) VALUE '633'.
+           05 FILLER                        PIC X(03) VALUE '900'.
+           05 FILLER                        PIC X(03) VALUE '100'.
+           05 FILLER                        PIC X(03) VALUE '606'.
+
+       01  WS-ZIP3-TABLE REDEFINES WS-ZIP3-TABLE-DATA.
+           05 WS-ZIP3-ENTRY                 PIC X(03)
+                                             OCCURS 4 TIMES
+                                             INDEXED BY TX.
 
        01  WS-ZIP-TABLE.
            05 WS-ZIP-TABLE-MAX              PIC S9(05)    COMP-3
@@ -143,8 +171,14 @@
               10 WS-ZIP-LAT                 PIC X(06).
               10 WS-ZIP-LONG                PIC X(06).
               10 WS-ZIP-TAX-RETURNS         PIC X(10).
+              10 WS-ZIP-TAX-RETURNS-N REDEFINES WS-ZIP-TAX-RETURNS
+                                            PIC 9(10).
               10 WS-ZIP-POP                 PIC X(10).
+              10 WS-ZIP-POP-N REDEFINES WS-ZIP-POP
+                                            PIC 9(10).
               10 WS-ZIP-TOT-WAGES           PIC X(15).
+              10 WS-ZIP-TOT-WAGES-N REDEFINES WS-ZIP-TOT-WAGES
+                                            PIC 9(15).
 
 
 
@@ -192,10 +226,27 @@
                10  WS-READ-CNT              PIC 9(09) VALUE 0.
                10  WS-WRITE-CNT             PIC 9(09) VALUE 0.
 
+       01  WS-STATE-TABLE.
+           05 WS-STATE-TABLE-MAX            PIC S9(03)    COMP-3
+                                                          VALUE 60.
+           05 WS-STATE-TABLE-CNT            PIC S9(03)    COMP-3
+                                                          VALUE 0.
+           05 WS-STATE-TBL   OCCURS 1 TO 60 TIMES
+                             DEPENDING ON WS-STATE-TABLE-CNT
+                             INDEXED BY SX.
+
+              10 WS-STATE-CD                PIC X(02).
+              10 WS-STATE-TAX-FILED         PIC 9(09)   COMP-3.
+              10 WS-STATE-POP               PIC 9(13)   COMP-3.
+              10 WS-STATE-TOT-WAGES         PIC 9(15)   COMP-3.
+
 
        LINKAGE SECTION.
+       01  LK-PARM-DATA.
+           05  LK-INPUT-FILE                PIC X(50).
+           05  LK-OUTPUT-FILE               PIC X(50).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-DATA.
       ******************************************************************
       *
       *
@@ -229,6 +280,17 @@
 
            PERFORM U5000-CALC-FUTURE-DATE.
 
+      *----  a caller-supplied PARM overrides the compiled-in        --*
+      *----  default file names                                     --*
+           IF LK-INPUT-FILE NOT = SPACE
+              AND LK-INPUT-FILE NOT = LOW-VALUE
+               MOVE LK-INPUT-FILE            TO WS-INPUT
+           END-IF.
+
+           IF LK-OUTPUT-FILE NOT = SPACE
+              AND LK-OUTPUT-FILE NOT = LOW-VALUE
+               MOVE LK-OUTPUT-FILE           TO WS-OUTPUT
+           END-IF.
 
       *----  open files                                         ----*   00402000
            OPEN INPUT F0AA
@@ -434,12 +496,13 @@
 
            PERFORM VARYING ZX FROM 1 BY 1
               UNTIL ZX > WS-ZIP-TABLE-CNT
-              OR    ZX > 300
 
                 PERFORM P2210-CONVERT-TAX-RETURNS
                 PERFORM P2220-CONVERT-POP
                 PERFORM P2230-CONVERT-TOT-WAGES
 
+                MOVE 0                       TO WS-AVG-SALARY
+
                 IF WS-WORK-TOT-WAGES > 0
                 AND
                    WS-WORK-TAX-FILED > 0
@@ -454,11 +517,40 @@
 
                 END-IF
 
+                PERFORM P2240-ACCUMULATE-STATE-TOTALS
+
                 PERFORM U4000-WRITE-OUTPUT
 
            END-PERFORM.
 
 
+       P2240-ACCUMULATE-STATE-TOTALS.
+
+           SET SX                           TO 1.
+
+           SEARCH WS-STATE-TBL
+             AT END
+
+                ADD 1                        TO WS-STATE-TABLE-CNT
+                SET SX                       TO WS-STATE-TABLE-CNT
+                MOVE WS-ZIP-ST (ZX)          TO WS-STATE-CD    (SX)
+                MOVE WS-WORK-TAX-FILED       TO WS-STATE-TAX-FILED
+                                                            (SX)
+                MOVE WS-WORK-POP             TO WS-STATE-POP      (SX)
+                MOVE WS-WORK-TOT-WAGES       TO WS-STATE-TOT-WAGES
+                                                            (SX)
+
+             WHEN WS-STATE-CD (SX) = WS-ZIP-ST (ZX)
+
+                ADD WS-WORK-TAX-FILED        TO WS-STATE-TAX-FILED
+                                                            (SX)
+                ADD WS-WORK-POP              TO WS-STATE-POP      (SX)
+                ADD WS-WORK-TOT-WAGES        TO WS-STATE-TOT-WAGES
+                                                            (SX)
+
+           END-SEARCH.
+
+
        P2210-CONVERT-TAX-RETURNS.
 
            MOVE SPACES                      TO WS-CONVERT-1.
@@ -563,25 +655,46 @@
 
        P2310-DISPLAY-SPECIFIC-ZIPS.
 
-           EVALUATE WS-ZIP-CODE (ZX)(1:3)
+      * WS-ZIP3-TABLE holds the target zip3 prefixes for the day's
+      * run - a zip qualifies for the report if its first 3 digits
+      * match any entry in the table.
+
+           SET TX                           TO 1.
 
-              WHEN '633'
+           SEARCH WS-ZIP3-ENTRY
+             AT END
+                NEXT SENTENCE
 
+             WHEN WS-ZIP3-ENTRY (TX) = WS-ZIP-CODE (ZX)(1:3)
 
-                 DISPLAY WS-ZIP-CODE        (ZX)
-                         ' '
-                         WS-ZIP-CITY        (ZX)
-                         ' '
-                         WS-ZIP-ST          (ZX)
-                         ' '
-                         WS-ZIP-LAT         (zx)
-                         ' '
-                         WS-ZIP-LONG        (zx)
+                DISPLAY WS-ZIP-CODE        (ZX)
+                        ' '
+                        WS-ZIP-CITY        (ZX)
+                        ' '
+                        WS-ZIP-ST          (ZX)
+                        ' '
+                        WS-ZIP-LAT         (zx)
+                        ' '
+                        WS-ZIP-LONG        (zx)
 
+                MOVE WS-ZIP-TAX-RETURNS-N (ZX) TO WS-WORK-TAX-FILED
+                MOVE WS-ZIP-POP-N         (ZX) TO WS-WORK-POP
+                MOVE WS-ZIP-TOT-WAGES-N   (ZX) TO WS-WORK-TOT-WAGES
 
-                 PERFORM U4000-WRITE-OUTPUT
+                MOVE 0                         TO WS-AVG-SALARY
 
-           END-EVALUATE.
+                IF WS-WORK-TOT-WAGES > 0
+                AND
+                   WS-WORK-TAX-FILED > 0
+
+                   COMPUTE WS-AVG-SALARY =
+                        WS-WORK-TOT-WAGES / WS-WORK-TAX-FILED
+
+                END-IF
+
+                PERFORM U4000-WRITE-OUTPUT
+
+           END-SEARCH.
 
 
       ******************************************************************
@@ -594,6 +707,8 @@
 
            PERFORM P3200-DISPLAY-TOTALS.
 
+           PERFORM P3300-DISPLAY-STATE-TOTALS.
+
            DISPLAY '**** FINISHING BRHBC907 ****'.
 
             PERFORM U3000-DISPLAY-TIME.
@@ -618,6 +733,30 @@
             DISPLAY ' '.
             DISPLAY ' '.
 
+
+      ******************************************************************
+      *  DISPLAY PER-STATE ROLLUP TOTALS
+      ******************************************************************
+       P3300-DISPLAY-STATE-TOTALS.
+
+           DISPLAY 'STATE   TAX RETURNS FILED   POPULATION'
+                   '        TOTAL WAGES'.
+
+           PERFORM VARYING SX FROM 1 BY 1
+              UNTIL SX > WS-STATE-TABLE-CNT
+
+                DISPLAY WS-STATE-CD        (SX)
+                        '    '
+                        WS-STATE-TAX-FILED (SX)
+                        '    '
+                        WS-STATE-POP       (SX)
+                        '    '
+                        WS-STATE-TOT-WAGES (SX)
+
+           END-PERFORM.
+
+           DISPLAY ' '.
+
       ***************************************************************** 00853000
       *                                                               * 00854000
       *    READ THE NEXT  RECORD.                                     * 00855000
@@ -674,6 +813,7 @@
               MOVE SPACES                   TO WS-TAX-RETURNS-FILED
                                                WS-ESTIMATED-POPULATION
                                                WS-TOTAL-WAGES
+                                               WS-AVG-SALARY-OUT
            ELSE
               MOVE WS-ZIP-CODE         (ZX) TO WS-ZIPCODE
               MOVE WS-ZIP-CITY         (ZX) TO WS-CITY
@@ -683,6 +823,7 @@
               MOVE WS-WORK-TAX-FILED        TO WS-TAX-FILED-N
               MOVE WS-WORK-POP              TO WS-EST-POP-N
               MOVE WS-WORK-TOT-WAGES        TO WS-TOT-WAGES-N
+              MOVE WS-AVG-SALARY            TO WS-AVG-SALARY-OUT-N
            END-IF.
 
 
