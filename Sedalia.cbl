@@ -38,6 +38,16 @@
       *C
       *C        ATC01J50
       ******************************************************************
+      *    MODIFICATIONS:
+      *
+      *       MM-DD-YY  APL????
+      *       08-09-26  TB      BUILD APMAINT CARD-STATUS/REMOVE-ACCT
+      *                         TRANSACTIONS, POPULATE ONLY/PLUS REPORTS,
+      *                         RAISED ACCOUNT/CARD TABLE LIMITS WITH
+      *                         HARD-STOP GUARDS, WALK MULTI-LEVEL
+      *                         SECONDARY CARD RELATIONSHIPS, ADDED SOLD
+      *                         ACCOUNT NO-CARD-MATCH REPORT.
+      *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
@@ -65,6 +75,10 @@
 
            SELECT DECONV-PLUS-RPT           ASSIGN  TO DPLUSRPT.
 
+           SELECT APMAINT-FILE              ASSIGN  TO APMAINTO.
+
+           SELECT UNMATCHED-ACCT-RPT        ASSIGN  TO NOMATCHR.
+
            SELECT SORT-FILE                 ASSIGN  TO SORTFILE.
 
 
@@ -102,7 +116,22 @@
 
        FD  DECONV-PLUS-RPT.
 
-       01  DECONV-PLUS-RPT-REC.                  PIC X(133).
+       01  DECONV-PLUS-RPT-REC                   PIC X(133).
+
+       FD  APMAINT-FILE.
+
+       01  APMAINT-RECORD.
+           05 APM-TRANS-CODE                     PIC X(02).
+              88 APM-STATUS-CARD                       VALUE 'CS'.
+              88 APM-REMOVE-ACCT                       VALUE 'AR'.
+           05 APM-CARD-NUMBER                    PIC X(16).
+           05 APM-ACCOUNT-NUMBER                 PIC X(10).
+           05 APM-NEW-STATUS                     PIC X(02).
+           05 FILLER                             PIC X(50).
+
+       FD  UNMATCHED-ACCT-RPT.
+
+       01  UNMATCHED-ACCT-REC                    PIC X(80).
 
 
        SD  SORT-FILE.
@@ -160,6 +189,18 @@
            05 F                    PIC X(02)   VALUE SPACE.
            05 H03-PAGE             PIC Z(04).
 
+       01  HEADER-03-PLUS.
+           05 F                    PIC X(30)   VALUE SPACE.
+           05 F                    PIC X(14)   VALUE 'DECOMMISSIONED'.
+           05 F                    PIC X(03)   VALUE SPACE.
+           05 F                    PIC X(08)   VALUE 'ACCOUNTS'.
+           05 F                    PIC X(03)   VALUE SPACE.
+           05 F                    PIC X(04)   VALUE 'PLUS'.
+           05 F                    PIC X(59)   VALUE SPACE.
+           05 F                    PIC X(05)   VALUE 'PAGE:'.
+           05 F                    PIC X(02)   VALUE SPACE.
+           05 H03P-PAGE            PIC Z(04).
+
        01  HEADER-04.
            05 F                    PIC X(01)   VALUE SPACE.
            05 F                    PIC X(10)   VALUE 'CARDHOLDER'.
@@ -239,6 +280,59 @@
               10 WS-ACCT-NUM                     PIC X(10).
               10 FILLER                          PIC X(02).
 
+       01  WS-ACCT-TYPE-TABLE.
+           05 WS-ACCT-TYPE                       PIC X(03)
+                                                  OCCURS 5 TIMES.
+
+       01  WS-APMAINT-OUT.
+           05 WS-APM-TRANS-CODE                  PIC X(02).
+           05 WS-APM-CARD-NUMBER                 PIC X(16).
+           05 WS-APM-ACCOUNT-NUMBER              PIC X(10).
+           05 WS-APM-NEW-STATUS                  PIC X(02).
+
+       01  WS-UNMATCHED-OUT.
+           05 WS-UNMATCHED-LABEL                 PIC X(30)
+                              VALUE 'SOLD ACCOUNT - NO CARD MATCH: '.
+           05 WS-UNMATCHED-ACCOUNT                PIC X(10).
+           05 FILLER                              PIC X(40).
+
+       01  WS-CURR-DATE-YYYYMMDD                 PIC 9(08).
+       01  WS-CURR-DATE-R  REDEFINES WS-CURR-DATE-YYYYMMDD.
+           05 WS-CURR-CCYY                       PIC 9(04).
+           05 WS-CURR-MM                         PIC 9(02).
+           05 WS-CURR-DD                         PIC 9(02).
+
+       01  WS-CURR-TIME-HHMMSSHH                 PIC 9(08).
+       01  WS-CURR-TIME-R  REDEFINES WS-CURR-TIME-HHMMSSHH.
+           05 WS-CURR-HH                         PIC 9(02).
+           05 WS-CURR-MIN                        PIC 9(02).
+           05 WS-CURR-SEC                        PIC 9(02).
+           05 FILLER                             PIC 9(02).
+
+       01  WS-RPT-CTRS.
+           05 WS-ONLY-PAGE-CTR                   PIC 9(04) COMP-3
+                                                     VALUE 0.
+           05 WS-ONLY-LINE-CTR                   PIC 9(02) COMP-3
+                                                     VALUE 99.
+           05 WS-PLUS-PAGE-CTR                   PIC 9(04) COMP-3
+                                                     VALUE 0.
+           05 WS-PLUS-LINE-CTR                   PIC 9(02) COMP-3
+                                                     VALUE 99.
+       01  WS-MAX-LINES-PER-PAGE                 PIC 9(02)
+                                                     VALUE 50.
+
+       01  WS-CARD-WALK-QUEUE.
+           05 WS-WALK-ENTRY  OCCURS 500 TIMES
+                              INDEXED BY WALK-IDX.
+              10 WS-WALK-CARD                    PIC X(16).
+       01  WS-WALK-CNT                           PIC S9(04) COMP-3
+                                                     VALUE 0.
+       01  WS-WALK-PROCESSED                     PIC S9(04) COMP-3
+                                                     VALUE 0.
+       01  WS-WALK-MAX                           PIC S9(04) COMP-3
+                                                     VALUE 500.
+       01  WS-WALK-FOUND-SW                      PIC X(01).
+
        01  EOF-SW                                PIC X(01).
        01  WS-CARD-ACCT-LOAD-SW                  PIC X(01).
        01  WS-DECONV-ONLY-SW                     PIC X(01).
@@ -253,31 +347,41 @@
            05 WS-CARD-CNT                        PIC S9(07)  COMP-3
                                                      VALUE 0.
            05 WS-RECORDS-OUT                     PIC S9(07)  COMP-3.
+           05 WS-UNMATCHED-CNT                   PIC S9(07)  COMP-3
+                                                     VALUE 0.
            05 WS-DISPLAY-COUNTERS                PIC Z,ZZZ,ZZ9.
 
        01  DECONV-ACCOUNT-TABLE.
-           05 ACCOUNT-TABLE        OCCURS 1 TO 15000 TIMES
+           05 ACCOUNT-TABLE        OCCURS 1 TO 50000 TIMES
                                    DEPENDING ON DECONV-ACCOUNT-CNT
                                    ASCENDING KEY IS ACCOUNT-NUMBER
                                    INDEXED BY ACCT-IDX.
               10 ACCOUNT-NUMBER                  PIC X(10).
+              10 ACCOUNT-MATCHED-SW              PIC X(01)
+                                                  VALUE 'N'.
 
        01  DECONV-CARD-TABLE.
-           05 CARD-TABLE           OCCURS 1 TO 35000 TIMES
+           05 CARD-TABLE           OCCURS 1 TO 100000 TIMES
                                    DEPENDING ON DECONV-CARD-CNT
                                    ASCENDING KEY IS CARD-NUMBER
-                                   INDEXED BY CARD-IDX.
+                                   INDEXED BY CARD-IDX ROOT-IDX.
               10 CARD-NUMBER                     PIC X(16).
               10 CARD-ONLY-PLUS                  PIC X(01).
-              10 CARD-ACCOUNTS-RD                PIC X(110).
+              10 CARD-ACCOUNTS-RD                PIC X(140).
               10 CARD-ACCOUNTS     REDEFINES CARD-ACCOUNTS-RD
                                    OCCURS 10 TIMES
-                                   INDEXED BY CA-IDX.
+                                   INDEXED BY CA-IDX RA-IDX.
                  15 CARD-ACCOUNT                 PIC X(10).
                  15 CARD-ACCOUNT-ONLY-PLUS       PIC X(01).
+                 15 CARD-ACCOUNT-TYPE            PIC X(03).
+              10 CARD-SECONDARY-SEGMENTS OCCURS 25 TIMES
+                                   INDEXED BY CARD-SCS-IDX.
+                 15 CARD-SECONDARY-CODE          PIC X(02)
+                                                  VALUE 'XX'.
+                 15 CARD-SECONDARY-CARD-NBR      PIC X(16).
 
        01  DECONV-ACCOUNT-CNT                  PIC 9(05)  COMP-3.
-       01  DECONV-CARD-CNT                     PIC 9(05)  COMP-3.
+       01  DECONV-CARD-CNT                     PIC 9(06)  COMP-3.
 
        PROCEDURE DIVISION.
 
@@ -301,8 +405,12 @@
 
            PERFORM A300-PROCESS-XREF-SEQUENT.
 
+           PERFORM A350-WALK-CARD-FAMILIES.
+
            PERFORM A400-PROCESS-TABLES.
 
+           PERFORM A420-REPORT-UNMATCHED-ACCOUNTS.
+
            PERFORM A800-DISPLAY-IO-COUNTS.
 
            PERFORM U060-CLOSE-FILES.
@@ -322,9 +430,25 @@
            PERFORM B100-PROCESS-ACCOUNT-FILE
               VARYING ACCT-IDX FROM 1 BY 1
                  UNTIL EOF-SW = 'Y'      OR
-                       ACCT-IDX  > 15000.
+                       ACCT-IDX  > 50000.
+
+           PERFORM A210-CHECK-ACCOUNT-TABLE-FULL.
 
 
+       A210-CHECK-ACCOUNT-TABLE-FULL SECTION.
+      ******************************************************************
+      *C
+      *C  IF THE ACCOUNT TABLE FILLED UP BEFORE END OF FILE WAS
+      *C  REACHED, THE RUN IS ABORTED RATHER THAN SILENTLY PROCESSING
+      *C  ONLY PART OF THE ACCOUNT MASTER.
+      *C
+      ******************************************************************
+
+           IF EOF-SW NOT = 'Y'
+              DISPLAY 'ACCOUNT TABLE FULL AT 50000 ENTRIES, '
+                      'END OF FILE NOT REACHED, ABORTING......'
+              STOP RUN.
+
 
        A300-PROCESS-XREF-SEQUENT SECTION.
 
@@ -340,15 +464,149 @@
               UNTIL EOF-SW = 'Y'.
 
 
+       A350-WALK-CARD-FAMILIES SECTION.
+      ******************************************************************
+      *C
+      *C  FOR EVERY CARD IN THE TABLE, WALK ITS FULL FAMILY OF 'XS'
+      *C  SECONDARY-CARD RELATIONSHIPS, HOWEVER MANY LEVELS DEEP, AND
+      *C  COPY THAT CARD'S OWN ACCOUNTS FORWARD ONTO EVERY CARD
+      *C  REACHABLE FROM IT.  THIS SUPPLEMENTS THE ONE-HOP FORWARD
+      *C  ATTACH ALREADY DONE ABOVE IN D100-COMPARE-CARDS AGAINST EACH
+      *C  XREF RECORD'S OWN SECONDARY LIST, WHICH ONLY REACHES DIRECT
+      *C  SECONDARIES OF THE RECORD BEING READ AT THE TIME - A CARD
+      *C  THAT IS ITSELF ONLY REACHABLE THROUGH ANOTHER SECONDARY
+      *C  (TWO OR MORE 'XS' HOPS AWAY) NEVER GETS THE ORIGINAL CARD'S
+      *C  ACCOUNTS WITHOUT THIS SECOND PASS.
+      *C
+      ******************************************************************
+
+           PERFORM A360-WALK-ONE-CARD-FAMILY
+              VARYING ROOT-IDX FROM 1 BY 1
+                 UNTIL ROOT-IDX > DECONV-CARD-CNT.
+
+       A360-WALK-ONE-CARD-FAMILY SECTION.
+
+           MOVE 1                          TO WS-WALK-CNT.
+           MOVE ZERO                       TO WS-WALK-PROCESSED.
+           MOVE CARD-NUMBER (ROOT-IDX)     TO WS-WALK-CARD (1).
+
+           PERFORM A370-PROCESS-WALK-QUEUE
+              VARYING WS-WALK-PROCESSED FROM 1 BY 1
+                 UNTIL WS-WALK-PROCESSED > WS-WALK-CNT.
+
+       A370-PROCESS-WALK-QUEUE SECTION.
+
+           MOVE WS-WALK-CARD (WS-WALK-PROCESSED)   TO WS-SEARCH-CARD.
+
+           SEARCH ALL CARD-TABLE
+             WHEN
+               CARD-NUMBER (CARD-IDX)  =  WS-SEARCH-CARD
+               PERFORM A372-COPY-ROOT-ACCOUNTS
+                  VARYING CA-IDX FROM 1 BY 1
+                     UNTIL CA-IDX > 10   OR
+                       CARD-ACCOUNT (ROOT-IDX CA-IDX) = SPACES
+               PERFORM A380-ENQUEUE-SECONDARY-CARDS
+                  VARYING CARD-SCS-IDX FROM 1 BY 1
+                     UNTIL CARD-SCS-IDX > 25   OR
+                       CARD-SECONDARY-CODE (CARD-IDX CARD-SCS-IDX)
+                           = 'XX'.
+
+       A372-COPY-ROOT-ACCOUNTS SECTION.
+      ******************************************************************
+      *C
+      *C  COPY ONE OF THE ROOT CARD'S OWN ACCOUNTS ONTO THE FAMILY
+      *C  MEMBER CURRENTLY BEING WALKED (CARD-IDX).  THE ROOT ITSELF
+      *C  ALREADY HAS ITS OWN ACCOUNTS, SO SKIP THE NO-OP CASE WHERE
+      *C  THE WALK HAS LOOPED BACK TO THE ROOT.
+      *C
+      ******************************************************************
+
+           IF CARD-IDX NOT = ROOT-IDX
+              MOVE 'N'                  TO WS-CARD-ACCT-LOAD-SW
+              PERFORM A373-LOAD-ONE-ACCOUNT
+                 VARYING RA-IDX FROM 1 BY 1
+                    UNTIL RA-IDX > 10   OR
+                          WS-CARD-ACCT-LOAD-SW = 'Y'.
+
+       A373-LOAD-ONE-ACCOUNT SECTION.
+
+           IF CARD-ACCOUNT (CARD-IDX RA-IDX) =
+              CARD-ACCOUNT (ROOT-IDX CA-IDX)
+              MOVE 'Y'                  TO WS-CARD-ACCT-LOAD-SW
+           ELSE
+           IF CARD-ACCOUNT (CARD-IDX RA-IDX) = SPACES
+              MOVE 'Y'                  TO WS-CARD-ACCT-LOAD-SW
+              MOVE CARD-ACCOUNT (ROOT-IDX CA-IDX)
+                                 TO CARD-ACCOUNT (CARD-IDX RA-IDX)
+              MOVE CARD-ACCOUNT-ONLY-PLUS (ROOT-IDX CA-IDX)
+                                 TO CARD-ACCOUNT-ONLY-PLUS
+                                    (CARD-IDX RA-IDX)
+              MOVE CARD-ACCOUNT-TYPE (ROOT-IDX CA-IDX)
+                                 TO CARD-ACCOUNT-TYPE
+                                    (CARD-IDX RA-IDX).
+
+       A380-ENQUEUE-SECONDARY-CARDS SECTION.
+
+           IF CARD-SECONDARY-CODE (CARD-IDX CARD-SCS-IDX) = 'XS'
+              PERFORM A390-ENQUEUE-IF-NEW.
+
+       A390-ENQUEUE-IF-NEW SECTION.
+
+           MOVE 'N'                        TO WS-WALK-FOUND-SW.
+
+           PERFORM A395-CHECK-ALREADY-QUEUED
+              VARYING WALK-IDX FROM 1 BY 1
+                 UNTIL WALK-IDX > WS-WALK-CNT      OR
+                       WS-WALK-FOUND-SW = 'Y'.
+
+           IF WS-WALK-FOUND-SW = 'N'
+              IF WS-WALK-CNT < WS-WALK-MAX
+                 ADD 1                     TO WS-WALK-CNT
+                 MOVE CARD-SECONDARY-CARD-NBR (CARD-IDX CARD-SCS-IDX)
+                                           TO WS-WALK-CARD (WS-WALK-CNT)
+              ELSE
+                 DISPLAY 'CARD FAMILY WALK QUEUE FULL, SKIPPING '
+                         'FURTHER SECONDARY CARDS FOR '
+                         WS-WALK-CARD (1).
+
+       A395-CHECK-ALREADY-QUEUED SECTION.
+
+           IF WS-WALK-CARD (WALK-IDX) =
+              CARD-SECONDARY-CARD-NBR (CARD-IDX CARD-SCS-IDX)
+              MOVE 'Y'                     TO WS-WALK-FOUND-SW.
+
+
        A400-PROCESS-TABLES SECTION.
 
       *    DISPLAY 'A400'.
 
            PERFORM T100-WALK-CARD-TABLE
               VARYING CARD-IDX FROM 1 BY 1
-                 UNTIL CARD-IDX > 35000     OR
+                 UNTIL CARD-IDX > 100000    OR
                        CARD-IDX > DECONV-CARD-CNT.
 
+       A420-REPORT-UNMATCHED-ACCOUNTS SECTION.
+      ******************************************************************
+      *C
+      *C  LIST EVERY SOLD ACCOUNT THAT NEVER MATCHED A CARD IN THE
+      *C  CROSS REFERENCE FILE, SO OPERATIONS CAN FOLLOW UP ON WHY
+      *C  THE ACCOUNT HAS NO CARD RELATIONSHIP TO DECOMMISSION.
+      *C
+      ******************************************************************
+
+           PERFORM A421-CHECK-ACCOUNT-MATCHED
+              VARYING ACCT-IDX FROM 1 BY 1
+                 UNTIL ACCT-IDX > DECONV-ACCOUNT-CNT.
+
+       A421-CHECK-ACCOUNT-MATCHED SECTION.
+
+           IF ACCOUNT-MATCHED-SW (ACCT-IDX) NOT = 'Y'
+              MOVE SPACES                  TO WS-UNMATCHED-OUT
+              MOVE ACCOUNT-NUMBER (ACCT-IDX)
+                                           TO WS-UNMATCHED-ACCOUNT
+              WRITE UNMATCHED-ACCT-REC FROM WS-UNMATCHED-OUT
+              ADD 1                        TO WS-UNMATCHED-CNT.
+
        A800-DISPLAY-IO-COUNTS SECTION.
 
            DISPLAY '*  *  *  *  *  *  PROCESSING COUNTS  '
@@ -361,6 +619,9 @@
            MOVE WS-RECORDS-OUT           TO WS-DISPLAY-COUNTERS.
            DISPLAY 'LOG RECORDS OUTPUT        =  ' WS-DISPLAY-COUNTERS.
 
+           MOVE WS-UNMATCHED-CNT         TO WS-DISPLAY-COUNTERS.
+           DISPLAY 'SOLD ACCTS WITH NO CARD   =  ' WS-DISPLAY-COUNTERS.
+
 
        B100-PROCESS-ACCOUNT-FILE SECTION.
 
@@ -404,6 +665,12 @@
 
            PERFORM D110-SEARCH-CARD-TABLE.
 
+      *C  ONLY THE TRUE PRIME CARD'S OWN ROW GETS THIS XREF RECORD'S
+      *C  SECONDARY-CARD LIST CAPTURED ONTO IT - EACH SECONDARY CARD
+      *C  HAS ITS OWN XREF RECORD (WITH ITS OWN SECONDARY LIST) THAT
+      *C  CAPTURES ITS ROW WHEN THAT RECORD IS READ IN ITS OWN TURN.
+           PERFORM D125-CAPTURE-SECONDARY-SEGMENTS.
+
            PERFORM D115-COMPARE-SECONDARY-CARDS
               VARYING SCS-IDX FROM 1 BY 1
                  UNTIL SCS-IDX > 25     OR
@@ -460,7 +727,9 @@
            IF CARD-ACCOUNT (CARD-IDX CA-IDX) = SPACES
               DISPLAY 'ACCT LOADED           = ' WS-CARD-ACCOUNT-NBR
               MOVE 'Y'                  TO WS-CARD-ACCT-LOAD-SW
-              MOVE WS-CARD-ACCOUNT-NBR TO CARD-ACCOUNT(CARD-IDX CA-IDX).
+              MOVE WS-CARD-ACCOUNT-NBR TO CARD-ACCOUNT(CARD-IDX CA-IDX)
+              MOVE WS-ACCOUNT-TYPE     TO
+                   CARD-ACCOUNT-TYPE (CARD-IDX CA-IDX).
 
            SEARCH ALL ACCOUNT-TABLE
               AT END
@@ -468,7 +737,30 @@
                                   CARD-ONLY-PLUS
               WHEN ACCOUNT-NUMBER (ACCT-IDX) =
                    CARD-ACCOUNT (CARD-IDX CA-IDX)
-                 MOVE 'O'      TO CARD-ACCOUNT-ONLY-PLUS.
+                 MOVE 'O'      TO CARD-ACCOUNT-ONLY-PLUS
+                 MOVE 'Y'      TO ACCOUNT-MATCHED-SW (ACCT-IDX).
+
+
+       D125-CAPTURE-SECONDARY-SEGMENTS SECTION.
+      ******************************************************************
+      *C
+      *C  SAVE THIS XREF RECORD'S OWN SECONDARY-CARD LIST ON ITS
+      *C  CARD-TABLE ENTRY SO A400-PROCESS-TABLES CAN LATER WALK THE
+      *C  FULL, MULTI-LEVEL CARD FAMILY FROM THE IN-MEMORY TABLE
+      *C  WITHOUT RE-READING THE CROSS REFERENCE FILE.
+      *C
+      ******************************************************************
+
+           PERFORM D126-CAPTURE-ONE-SECONDARY-SEGMENT
+              VARYING CARD-SCS-IDX FROM 1 BY 1
+                 UNTIL CARD-SCS-IDX > 25.
+
+       D126-CAPTURE-ONE-SECONDARY-SEGMENT SECTION.
+
+           MOVE WS-SECONDARY-CODE (CARD-SCS-IDX)   TO
+                CARD-SECONDARY-CODE (CARD-IDX CARD-SCS-IDX).
+           MOVE WS-SECONDARY-CARD (CARD-SCS-IDX)   TO
+                CARD-SECONDARY-CARD-NBR (CARD-IDX CARD-SCS-IDX).
 
 
        D900-START-XREF SECTION.
@@ -508,7 +800,7 @@
            PERFORM S110-GET-CARDS-FOR-ACCTS
               VARYING ACCT-IDX FROM 1 BY 1
                  UNTIL ACCT-IDX > DECONV-ACCOUNT-CNT   OR
-                       CARD-IDX > 35000.
+                       CARD-IDX > 100000.
 
        S110-GET-CARDS-FOR-ACCTS SECTION.
 
@@ -577,7 +869,12 @@
            PERFORM S210-LOAD-TABLE
               VARYING CARD-IDX FROM 1 BY 1
                  UNTIL EOF-SW = 'Y'   OR
-                       CARD-IDX > 35000.
+                       CARD-IDX > 100000.
+
+           IF EOF-SW NOT = 'Y'
+              DISPLAY 'CARD TABLE FULL AT 100000 ENTRIES, '
+                      'END OF SORTED CARDS NOT REACHED, ABORTING......'
+              STOP RUN.
 
        S210-LOAD-TABLE SECTION.
 
@@ -615,6 +912,7 @@
            SET WS-ACCT-IDX                 TO 1.
 
            MOVE SPACES                     TO WS-DECONV-OUT.
+           MOVE SPACES                     TO WS-ACCT-TYPE-TABLE.
            MOVE CARD-NUMBER (CARD-IDX)     TO WS-CARD-NUMBER.
 
       *    DISPLAY CARD-TABLE (CARD-IDX).
@@ -628,11 +926,44 @@
 
            IF WS-DECONV-ONLY-SW = 'Y'
               WRITE DECONV-ONLY-REC FROM WS-DECONV-OUT
-      *
-      * ADD LOGIC TO BUILD APMAINT RECORD TO STATUS CARD
-      *
+              PERFORM T110-BUILD-APMAINT-CARD-STATUS
+              PERFORM U070-WRITE-ONLY-DETAIL
            ELSE
-              WRITE DECONV-PLUS-REC FROM WS-DECONV-OUT.
+              WRITE DECONV-PLUS-REC FROM WS-DECONV-OUT
+              PERFORM T120-REMOVE-SOLD-ACCOUNTS
+                 VARYING CA-IDX FROM 1 BY 1
+                    UNTIL CA-IDX > 10  OR
+                          CARD-ACCOUNT (CARD-IDX CA-IDX) = SPACES
+              PERFORM U075-WRITE-PLUS-DETAIL.
+
+       T110-BUILD-APMAINT-CARD-STATUS SECTION.
+      ******************************************************************
+      *C
+      *C  BUILD THE APMAINT MAINTENANCE TRANSACTION THAT STATUSES A
+      *C  CARD WHOSE ONLY RELATED ACCOUNTS HAVE ALL BEEN SOLD, SO THE
+      *C  CARD CAN NO LONGER BE USED.
+      *C
+      ******************************************************************
+
+           MOVE SPACES                     TO WS-APMAINT-OUT.
+           MOVE 'CS'                       TO WS-APM-TRANS-CODE.
+           MOVE CARD-NUMBER (CARD-IDX)     TO WS-APM-CARD-NUMBER.
+           MOVE 'C'                        TO WS-APM-NEW-STATUS.
+
+           WRITE APMAINT-RECORD FROM WS-APMAINT-OUT.
+
+       T120-REMOVE-SOLD-ACCOUNTS SECTION.
+      ******************************************************************
+      *C
+      *C  A PLUS CARD KEEPS ITS RELATIONSHIP TO ANY NOT-SOLD ACCOUNT,
+      *C  BUT EACH OF ITS SOLD ACCOUNTS STILL NEEDS TO BE REMOVED, SO
+      *C  BUILD THE 'AR' TRANSACTION FOR EVERY ACCOUNT ON THIS CARD
+      *C  THAT WAS FOUND ON THE DECONVERSION ACCOUNT TABLE.
+      *C
+      ******************************************************************
+
+           IF CARD-ACCOUNT-ONLY-PLUS (CARD-IDX CA-IDX) = 'O'
+              PERFORM T310-BUILD-APMAINT-REMOVE-ACCT.
 
        T200-WALK-CARD-ACCT-TABLE SECTION.
 
@@ -640,7 +971,9 @@
 
            IF WS-ACCT-IDX < 6
               MOVE CARD-ACCOUNT (CARD-IDX CA-IDX)  TO
-                   WS-ACCT-NUM (WS-ACCT-IDX).
+                   WS-ACCT-NUM (WS-ACCT-IDX)
+              MOVE CARD-ACCOUNT-TYPE (CARD-IDX CA-IDX)  TO
+                   WS-ACCT-TYPE (WS-ACCT-IDX).
 
            SET WS-ACCT-IDX UP BY 1.
 
@@ -656,14 +989,156 @@
            SEARCH ALL ACCOUNT-TABLE
               AT END
                  MOVE 'N'      TO WS-DECONV-ONLY-SW
-      *
-      * ADD LOGIC TO BUILD APMAINT RECORD TO REMOVE BAD ACCOUNT
-      *
               WHEN ACCOUNT-NUMBER (ACCT-IDX) =
-                   CARD-ACCOUNT (CARD-IDX CA-IDX).
+                   CARD-ACCOUNT (CARD-IDX CA-IDX)
+                 MOVE 'Y'      TO ACCOUNT-MATCHED-SW (ACCT-IDX).
 
       *    DISPLAY 'DECONV-ONLY-SW  =  ' WS-DECONV-ONLY-SW.
 
+       T310-BUILD-APMAINT-REMOVE-ACCT SECTION.
+      ******************************************************************
+      *C
+      *C  BUILD THE APMAINT MAINTENANCE TRANSACTION THAT REMOVES A
+      *C  SOLD (BAD) ACCOUNT'S RELATIONSHIP FROM A CARD THAT IS BEING
+      *C  KEPT BECAUSE IT ALSO HAS A RELATIONSHIP TO AN ACCOUNT THAT
+      *C  WAS NOT SOLD.
+      *C
+      ******************************************************************
+
+           MOVE SPACES                     TO WS-APMAINT-OUT.
+           MOVE 'AR'                       TO WS-APM-TRANS-CODE.
+           MOVE CARD-NUMBER (CARD-IDX)     TO WS-APM-CARD-NUMBER.
+           MOVE CARD-ACCOUNT (CARD-IDX CA-IDX)
+                                           TO WS-APM-ACCOUNT-NUMBER.
+
+           WRITE APMAINT-RECORD FROM WS-APMAINT-OUT.
+
+
+       U070-WRITE-ONLY-DETAIL SECTION.
+      ******************************************************************
+      *C
+      *C  WRITE A DETAIL LINE ON THE 'ONLY' DECOMMISSION REPORT FOR
+      *C  THE CARD JUST WALKED, PRINTING NEW HEADERS FIRST IF THE
+      *C  CURRENT PAGE IS FULL OR THIS IS THE FIRST DETAIL LINE.
+      *C
+      ******************************************************************
+
+           IF WS-ONLY-LINE-CTR > WS-MAX-LINES-PER-PAGE
+              PERFORM U071-WRITE-ONLY-HEADERS.
+
+           MOVE SPACES                     TO DETAIL-01.
+           MOVE WS-CARD-NUMBER             TO D01-CARDHOLDER.
+           MOVE WS-ACCT-NUM (1)            TO D01-ACCOUNT-1.
+           MOVE WS-ACCT-TYPE (1)           TO D01-TYPE-1.
+           MOVE WS-ACCT-NUM (2)            TO D01-ACCOUNT-2.
+           MOVE WS-ACCT-TYPE (2)           TO D01-TYPE-2.
+
+           WRITE DECONV-ONLY-RPT-REC FROM DETAIL-01.
+
+           ADD 1                           TO WS-ONLY-LINE-CTR.
+
+           PERFORM U072-WRITE-ONLY-CONTINUATION
+              VARYING WS-ACCT-IDX FROM 3 BY 2
+                 UNTIL WS-ACCT-IDX > 5      OR
+                       WS-ACCT-NUM (WS-ACCT-IDX) = SPACES.
+
+       U071-WRITE-ONLY-HEADERS SECTION.
+
+           ADD 1                           TO WS-ONLY-PAGE-CTR.
+
+           MOVE WS-CURR-MM                 TO H01-DATE-MM.
+           MOVE WS-CURR-DD                 TO H01-DATE-DD.
+           MOVE WS-CURR-CCYY               TO H01-DATE-CCYY.
+           WRITE DECONV-ONLY-RPT-REC FROM HEADER-01.
+
+           MOVE WS-CURR-HH                 TO H02-TIME-HH.
+           MOVE WS-CURR-MIN                TO H02-TIME-MM.
+           MOVE WS-CURR-SEC                TO H02-TIME-SS.
+           WRITE DECONV-ONLY-RPT-REC FROM HEADER-02.
+
+           MOVE WS-ONLY-PAGE-CTR           TO H03-PAGE.
+           WRITE DECONV-ONLY-RPT-REC FROM HEADER-03.
+
+           WRITE DECONV-ONLY-RPT-REC FROM HEADER-04.
+
+           MOVE ZERO                       TO WS-ONLY-LINE-CTR.
+
+       U072-WRITE-ONLY-CONTINUATION SECTION.
+
+           MOVE SPACES                     TO DETAIL-02.
+           MOVE WS-ACCT-NUM (WS-ACCT-IDX)  TO D02-ACCOUNT-1.
+           MOVE WS-ACCT-TYPE (WS-ACCT-IDX) TO D02-TYPE-1.
+
+           IF WS-ACCT-IDX < 5
+              MOVE WS-ACCT-NUM (WS-ACCT-IDX + 1)  TO D02-ACCOUNT-2
+              MOVE WS-ACCT-TYPE (WS-ACCT-IDX + 1) TO D02-TYPE-2.
+
+           WRITE DECONV-ONLY-RPT-REC FROM DETAIL-02.
+
+           ADD 1                           TO WS-ONLY-LINE-CTR.
+
+       U075-WRITE-PLUS-DETAIL SECTION.
+      ******************************************************************
+      *C
+      *C  WRITE A DETAIL LINE ON THE 'PLUS' DECOMMISSION REPORT FOR
+      *C  THE CARD JUST WALKED.
+      *C
+      ******************************************************************
+
+           IF WS-PLUS-LINE-CTR > WS-MAX-LINES-PER-PAGE
+              PERFORM U076-WRITE-PLUS-HEADERS.
+
+           MOVE SPACES                     TO DETAIL-01.
+           MOVE WS-CARD-NUMBER             TO D01-CARDHOLDER.
+           MOVE WS-ACCT-NUM (1)            TO D01-ACCOUNT-1.
+           MOVE WS-ACCT-TYPE (1)           TO D01-TYPE-1.
+           MOVE WS-ACCT-NUM (2)            TO D01-ACCOUNT-2.
+           MOVE WS-ACCT-TYPE (2)           TO D01-TYPE-2.
+
+           WRITE DECONV-PLUS-RPT-REC FROM DETAIL-01.
+
+           ADD 1                           TO WS-PLUS-LINE-CTR.
+
+           PERFORM U077-WRITE-PLUS-CONTINUATION
+              VARYING WS-ACCT-IDX FROM 3 BY 2
+                 UNTIL WS-ACCT-IDX > 5      OR
+                       WS-ACCT-NUM (WS-ACCT-IDX) = SPACES.
+
+       U076-WRITE-PLUS-HEADERS SECTION.
+
+           ADD 1                           TO WS-PLUS-PAGE-CTR.
+
+           MOVE WS-CURR-MM                 TO H01-DATE-MM.
+           MOVE WS-CURR-DD                 TO H01-DATE-DD.
+           MOVE WS-CURR-CCYY               TO H01-DATE-CCYY.
+           WRITE DECONV-PLUS-RPT-REC FROM HEADER-01.
+
+           MOVE WS-CURR-HH                 TO H02-TIME-HH.
+           MOVE WS-CURR-MIN                TO H02-TIME-MM.
+           MOVE WS-CURR-SEC                TO H02-TIME-SS.
+           WRITE DECONV-PLUS-RPT-REC FROM HEADER-02.
+
+           MOVE WS-PLUS-PAGE-CTR           TO H03P-PAGE.
+           WRITE DECONV-PLUS-RPT-REC FROM HEADER-03-PLUS.
+
+           WRITE DECONV-PLUS-RPT-REC FROM HEADER-04.
+
+           MOVE ZERO                       TO WS-PLUS-LINE-CTR.
+
+       U077-WRITE-PLUS-CONTINUATION SECTION.
+
+           MOVE SPACES                     TO DETAIL-02.
+           MOVE WS-ACCT-NUM (WS-ACCT-IDX)  TO D02-ACCOUNT-1.
+           MOVE WS-ACCT-TYPE (WS-ACCT-IDX) TO D02-TYPE-1.
+
+           IF WS-ACCT-IDX < 5
+              MOVE WS-ACCT-NUM (WS-ACCT-IDX + 1)  TO D02-ACCOUNT-2
+              MOVE WS-ACCT-TYPE (WS-ACCT-IDX + 1) TO D02-TYPE-2.
+
+           WRITE DECONV-PLUS-RPT-REC FROM DETAIL-02.
+
+           ADD 1                           TO WS-PLUS-LINE-CTR.
+
 
        U050-OPEN-FILES SECTION.
       **************************************************************
@@ -679,7 +1154,12 @@
                 OUTPUT  DECONV-ONLY-OUT
                         DECONV-PLUS-OUT
                         DECONV-ONLY-RPT
-                        DECONV-PLUS-RPT.
+                        DECONV-PLUS-RPT
+                        APMAINT-FILE
+                        UNMATCHED-ACCT-RPT.
+
+           ACCEPT WS-CURR-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME-HHMMSSHH FROM TIME.
 
            IF ACCOUNT-STATUS = '00'
               NEXT SENTENCE
@@ -706,7 +1186,11 @@
            CLOSE DECONV-ACCOUNT-FILE
                  CARD-XREF-FILE
                  DECONV-ONLY-OUT
-                 DECONV-PLUS-OUT.
+                 DECONV-PLUS-OUT
+                 DECONV-ONLY-RPT
+                 DECONV-PLUS-RPT
+                 APMAINT-FILE
+                 UNMATCHED-ACCT-RPT.
 
       **************************************************************
       *C
